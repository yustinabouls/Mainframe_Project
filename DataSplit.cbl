@@ -1,549 +1,1337 @@
-       program-id. DataSplitandCount.
-       author. Neema, Diego, Yustina, Kinen.
-       date-written. 2023-04-05.
-      *Program Description: TThe DATA SPLIT AND COUNT program is
-      * responsilble for dividing the input data records into 2 output
-      * data files according to Transaction Code and generating a
-      *  report of the totals of each type of record.
-
-       environment division.
-       input-output section.
-       file-control.
-      *
-           select input-file
-               assign to "../../../data/valid-project8.dat"
-               organization is line sequential.
-
-           select sc-report-file
-               assign to "../../../data/CountsandControls.out"
-               organization is line sequential.
-
-           select return-data-file
-               assign to "../../../data/return-project8.dat"
-               organization is line sequential.
-
-           select saleslayaway-data-file
-               assign to "../../../data/saleslayaway-project8.dat"
-               organization is line sequential.
-      *
-       data division.
-       file section.
-       fd input-file
-           data record is input-rec
-           record contains 36 characters.
-
-      *Fields used to take in data from input file
-       01 input-rec.
-         05 in-transaction-code pic X.
-           88 in-88-code-S
-                   value "S".
-           88 in-88-code-L
-                   value "L".
-           88 in-88-code-R
-                   value "R".
-         05 in-transaction-amount pic 9(5)V99.
-         05 in-payment-type pic XX.
-           88 in-88-type-CA
-                   value "CA".
-           88 in-88-type-DB
-                   value "DB".
-           88 in-88-type-CR
-                   value "CR".
-         05 in-store-number pic XX.
-         05 in-invoice-number pic X(9).
-         05 in-invoice-number-r pic 9(6).
-         05 in-sku-code pic X(15).
-      *
-       fd sc-report-file
-           data record is report-line
-           record contains 40 characters.
-
-       01 report-line pic x(40).
-      *
-       fd return-data-file
-           data record is return-data-line
-           record contains 36 characters.
-
-       01 return-data-line pic x(36).
-      *
-       fd saleslayaway-data-file
-           data record is saleslayaway-data-line
-           record contains 36 characters.
-      *
-       01 saleslayaway-data-line pic x(36).
-
-       working-storage section.
-      *
-      *Indicates end of file flag
-       01 ws-eof-flag pic x value 'n'.
-
-      *Report title
-       01 ws-report-title-line.
-         05 filler pic x(2) value spaces.
-         05 ws-report-title pic x(28) value
-                            "COUNTS AND CONTROLS REPORT -".
-         05 filler pic x(1) value spaces.
-         05 ws-group pic x(7) value "GROUP 3".
-         05 filler pic x(2) value spaces.
-
-      *
-      *Declares the summary heading
-       01 ws-summary1-line.
-         05 filler pic x(40) value
-                   "       SALES and LAYAWAY SUMMARY        ".
-      *              "----+----1----+----2----+----3----+----4"
-      *
-      *Declares the summary underline
-       01 ws-summary-underline.
-         05 filler pic x(40) value
-                   "----------------------------------------".
-      *              "----+----1----+----2----+----3----+----4"
-      *
-      *Total line 1: Number of S&L records
-       01 ws-total1-line1.
-         05 filler pic x(27) value "Total number of S&L records".
-      *               ----+----1----+----2----+----3----+
-         05 filler pic x(6) value spaces.
-         05 ws-total-num-sl pic zz9.
-         05 filler pic x(4) value spaces.
-      *
-      *Total line 1: Total Amount for S&L records
-       01 ws-total1-line2.
-         05 filler pic x(27) value "Total amount of S&L records".
-      *               ----+----1----+----2----+----3----+
-         05 filler pic x(2) value spaces.
-         05 ws-total-amount-sl pic $(4),$$9.99.
-      *
-      *Total line 2: Number of S records
-       01 ws-total2-line1.
-         05 filler pic x(27) value "Total number of S records  ".
-      *               ----+----1----+----2----+----3----+
-         05 filler pic x(6) value spaces.
-         05 ws-total-num-s pic zz9.
-         05 filler pic x(4) value spaces.
-      *
-      *Total line 2: Total Amount for S records
-       01 ws-total2-line2.
-         05 filler pic x(27) value "Total amount of S records  ".
-      *               ----+----1----+----2----+----3----+
-         05 filler pic x(2) value spaces.
-         05 ws-total-amount-s pic $(4),$$9.99.
-      *
-      *Total line 3: Number of L records
-       01 ws-total3-line1.
-         05 filler pic x(27) value "Total number of L records  ".
-      *               ----+----1----+----2----+----3----+
-         05 filler pic x(6) value spaces.
-         05 ws-total-num-l pic zz9.
-         05 filler pic x(4) value spaces.
-      *
-      *Total line 3: Total Amount for L records
-       01 ws-total3-line2.
-         05 filler pic x(27) value "Total amount of L records  ".
-      *               ----+----1----+----2----+----3----+
-         05 filler pic x(2) value spaces.
-         05 ws-total-amount-l pic $(4),$$9.99.
-      *
-      *Declares the summary heading 2
-       01 ws-summary2-line.
-         05 filler pic x(40) value "Store Transactions           ".
-      *              "----+----1----+----2----+----3----+----4"
-
-      *Total line 4: Total transaction amount for each store
-       01 ws-total4-line occurs 6 times.
-         05 filler pic x(5) value "Store".
-      *               ----+----1----+----2----+----3----+
-         05 filler pic x(2) value spaces.
-         05 ws-store-sl pic XX.
-         05 filler pic x(14) value spaces.
-         05 filler pic x(5) value "Total".
-         05 filler pic x(1) value spaces.
-         05 filler pic x(1) value "-".
-         05 filler pic x(1) value spaces.
-         05 ws-total-store-sl pic $$,$$9.99.
-      *
-      *Declares the summary heading 2
-       01 ws-summary3-line.
-         05 filler pic x(40) value "Payment Percentages          ".
-      *              "----+----1----+----2----+----3----+----4"
-      *
-      *Total line 5: Percentage of number of transactions
-      *    in each payment type category
-      *
-       01 ws-total5-line occurs 3 times.
-         05 filler pic x(12) value "Payment Type".
-      *               ----+----1----+----2----+----3----+
-         05 filler pic x(2) value spaces.
-         05 ws-payment-type pic XX.
-         05 filler pic x(20) value spaces.
-         05 ws-percentage-type pic zz9.
-         05 filler pic x(1) value "%".
-      *
-      *Declares the summary heading
-       01 ws-summary4-line.
-         05 filler pic x(40) value
-                   "             RETURN SUMMARY             ".
-      *              "----+----1----+----2----+----3----+----4"
-      *
-      *Declares the summary heading 2
-       01 ws-summary5-line.
-         05 filler pic x(40) value
-                   "Store Transactions and # of returns".
-      *              "----+----1----+----2----+----3----+----4"
-
-      *Total line 4: Total transaction amount for each store
-       01 ws-total6-line occurs 6 times.
-         05 filler pic x(5) value "Store".
-      *               ----+----1----+----2----+----3----+
-         05 filler pic x(2) value spaces.
-         05 ws-store-r pic XX.
-         05 filler pic x(3) value spaces.
-         05 filler pic x(6) value "# of R".
-         05 filler pic x(1) value spaces.
-         05 filler pic x(1) value "-".
-         05 filler pic x(1) value spaces.
-         05 ws-store-r-count pic 9.
-         05 filler pic x(3) value spaces.
-         05 filler pic x(5) value "Total".
-         05 filler pic x(1) value spaces.
-         05 filler pic x(1) value "-".
-         05 filler pic x(1) value spaces.
-         05 ws-total-store-r pic $$$9.99.
-      *
-      *Total line 7: Number of R records
-       01 ws-total7-line1.
-         05 filler pic x(27) value "Total number of R records  ".
-      *               ----+----1----+----2----+----3----+
-         05 filler pic x(6) value spaces.
-         05 ws-total-num-r pic zz9.
-         05 filler pic x(4) value spaces.
-      *
-      *Total line 2: Total Amount for R records
-       01 ws-total7-line2.
-         05 filler pic x(27) value "Total amount of R records  ".
-      *               ----+----1----+----2----+----3----+
-         05 filler pic x(2) value spaces.
-         05 ws-total-amount-r pic $(4),$$9.99.
-      *
-      *Declares the summary heading
-       01 ws-summary6-line.
-         05 filler pic x(40) value
-                   "            TOTAL SUMMARY               ".
-      *              "----+----1----+----2----+----3----+----4"
-      *Total line 2: Total Amount for R records
-       01 ws-total8-line1.
-         05 filler pic x(28) value "Grand total of S&L without R".
-      *               ----+----1----+----2----+----3----+
-         05 filler pic x(1) value spaces.
-         05 ws-grand-total-amount-sl pic $(4),$$9.99.
-
-      *
-      *Temporary values
-       01 ws-calcs.
-         05 ws-total-num-sl-calc pic 9(3) value 0.
-         05 ws-total-amount-sl-calc pic 9(8)v99 value 0.
-         05 ws-total-num-s-calc pic 9(3) value 0.
-         05 ws-total-amount-s-calc pic 9(8)v99 value 0.
-         05 ws-total-num-l-calc pic 9(3) value 0.
-         05 ws-total-amount-l-calc pic 9(8)v99 value 0.
-         05 ws-total-num-r-calc pic 9(3) value 0.
-         05 ws-total-amount-r-calc pic 9(8)v99 value 0.
-         05 ws-grand-amount-sl-calc pic 9(8)v99 value 0.
-         05 ws-total-store-sl-calc pic 9(8)v99 value 0 occurs 6 times.
-         05 ws-total-store-r-calc pic 9(8)v99 value 0 occurs 6 times.
-         05 ws-pct-num-calc pic 9(3) value 0 occurs 3 times.
-         05 ws-pct-calc pic 9(3) value 0 occurs 3 times.
-         05 ws-pct-overall-calc pic 9(3) value 0.
-         05 ws-store-r-count-calc pic 999 value 0 occurs 6 times.
-
-      *Array calculation values
-       01 ws-payment-type-records.
-         05 ws-type-data.
-           10 filler pic xx value "CA".
-           10 filler pic xx value "CR".
-           10 filler pic xx value "DB".
-         05 ws-payment-type-records redefines ws-type-data occurs 3
-                                    times.
-           10 ws-type-name pic xx.
-       01 ws-store-records.
-         05 ws-store-data.
-           10 filler pic xx value "01".
-           10 filler pic xx value "02".
-           10 filler pic xx value "03".
-           10 filler pic xx value "04".
-           10 filler pic xx value "05".
-           10 filler pic xx value "12".
-         05 ws-store-records redefines ws-store-data occurs 6 times.
-           10 ws-store-name pic xx.
-
-      *
-       01 ws-constants.
-         05 ws-num-of-payment-types pic 99 value 3.
-         05 ws-num-of-stores pic 99 value 6.
-         05 ws-sub pic 99 value 1.
-
-       procedure division.
-       000-main.
-      *
-      *Opens the files
-           open input input-file.
-           open output sc-report-file
-             return-data-file
-             saleslayaway-data-file.
-      *
-      *Initial read of salary file
-           read input-file
-               at end
-                   move "y" to ws-eof-flag.
-      *
-      *Displays headings
-           perform 100-print-headings.
-      *
-      *Processes each input record and reads the next
-           perform 200-process-data
-             until ws-eof-flag equals "y".
-      *
-      *Print the totals
-           perform 300-print-totals.
-
-           close input-file
-             sc-report-file
-             return-data-file
-             saleslayaway-data-file.
-      *
-           goback.
-
-       100-print-headings.
-
-      *    Advances 1 line
-           write report-line from spaces
-             after advancing 1 line.
-
-      *    Writes Report title
-           write report-line from ws-summary-underline.
-           write report-line from ws-report-title-line.
-           write report-line from ws-summary-underline.
-
-       200-process-data.
-
-      *    Process return file
-           perform 210-process-return.
-
-      *    Process sales and layaway file
-           perform 220-process-saleslayaway.
-
-           perform 230-process-totals.
-
-      *    Reads until end of file
-           read input-file
-               at end
-                   move "y" to ws-eof-flag.
-
-      *    Proccesses the returns
-       210-process-return.
-
-           if in-88-code-R
-               write return-data-line from input-rec
-           end-if.
-      *
-      *    Proccesses the returns
-       220-process-saleslayaway.
-           if in-88-code-S or in-88-code-L
-               write saleslayaway-data-line
-                 from input-rec
-           end-if.
-      *
-      *    Proccesses the returns
-       230-process-totals.
-
-      *    Total Calulations: S&L records
-           if in-88-code-S or in-88-code-L
-               add 1 to ws-total-num-sl-calc
-               add in-transaction-amount to ws-total-amount-sl-calc
-           end-if.
-
-      *    Total Calulations: S records
-           if in-88-code-S
-               add 1 to ws-total-num-s-calc
-               add in-transaction-amount to ws-total-amount-s-calc
-           end-if.
-
-      *    Total Calulations: L records
-           if in-88-code-L
-               add 1 to ws-total-num-l-calc
-               add in-transaction-amount to ws-total-amount-l-calc
-           end-if.
-
-      *    S&L Store Transaction Calulations
-           perform
-             varying ws-sub from 1 by 1
-             until ws-sub > ws-num-of-stores
-
-               move ws-store-name(ws-sub) to ws-store-sl(ws-sub)
-
-               if in-88-code-L or in-88-code-S
-                   if in-store-number = ws-store-name(ws-sub)
-                       add in-transaction-amount
-                         to ws-total-store-sl-calc(ws-sub)
-                       move ws-total-store-sl-calc(ws-sub)
-                         to ws-total-store-sl(ws-sub)
-                   end-if
-               end-if
-
-           end-perform
-
-      *    Payment Percentage Calulations
-           perform
-             varying ws-sub from 1 by 1
-             until ws-sub > ws-num-of-payment-types
-
-               move ws-type-name(ws-sub) to ws-payment-type(ws-sub)
-
-               if in-88-code-L or in-88-code-S
-                   if in-payment-type = ws-type-name(ws-sub)
-                       add 1 to ws-pct-overall-calc
-                   end-if
-               end-if
-
-               if in-88-code-L or in-88-code-S
-                   if ws-type-name(ws-sub) = ws-type-name(ws-sub)
-                       if in-payment-type = ws-type-name(ws-sub)
-                           add 1 to ws-pct-num-calc(ws-sub)
-
-                           compute ws-pct-calc(ws-sub) =
-                             ((ws-pct-num-calc(ws-sub)
-                               / ws-pct-overall-calc)
-                              * (100))
-
-                           move ws-pct-calc(ws-sub)
-                             to ws-percentage-type(ws-sub)
-                       end-if
-                   end-if
-               end-if
-           end-perform.
-
-      *    R Store Transaction Calulations include total number
-      *    of stores and total transactions
-           perform
-             varying ws-sub from 1 by 1
-             until ws-sub > ws-num-of-stores
-
-               move ws-store-name(ws-sub) to ws-store-r(ws-sub)
-
-      *        Initializes all stores which ensures that
-      *        the stores within loop are all accounted for
-               if in-store-number = ws-store-name(ws-sub)
-                   add 0
-                     to ws-total-store-r-calc(ws-sub)
-                   move ws-total-store-r-calc(ws-sub)
-                     to ws-total-store-r(ws-sub)
-
-                   add 0
-                     to ws-store-r-count-calc(ws-sub)
-                   move ws-store-r-count-calc(ws-sub)
-                     to ws-store-r-count(ws-sub)
-               end-if
-
-               if in-88-code-R
-                   if in-store-number = ws-store-name(ws-sub)
-                       add in-transaction-amount to
-                         ws-total-store-r-calc(ws-sub)
-                       move ws-total-store-r-calc(ws-sub)
-                         to ws-total-store-r(ws-sub)
-
-                       add 1
-                         to ws-store-r-count-calc(ws-sub)
-                       move ws-store-r-count-calc(ws-sub)
-                         to ws-store-r-count(ws-sub)
-                   end-if
-               end-if
-
-           end-perform.
-
-      *    Total Calulations: R records
-           if in-88-code-R
-               add 1 to ws-total-num-r-calc
-               add in-transaction-amount to ws-total-amount-r-calc
-           end-if.
-
-      *    Grand Total Calculations
-           compute ws-grand-amount-sl-calc rounded =
-             (ws-total-amount-sl-calc - ws-total-amount-r-calc).
-
-       300-print-totals.
-      *
-      *    Moves required data to total lines for output
-           move ws-total-num-sl-calc to ws-total-num-sl.
-           move ws-total-amount-sl-calc to ws-total-amount-sl.
-           move ws-total-num-s-calc to ws-total-num-s.
-           move ws-total-amount-s-calc to ws-total-amount-s.
-           move ws-total-num-l-calc to ws-total-num-l.
-           move ws-total-amount-l-calc to ws-total-amount-l.
-           move ws-total-num-r-calc to ws-total-num-r.
-           move ws-total-amount-r-calc to ws-total-amount-r.
-           move ws-grand-amount-sl-calc to ws-grand-total-amount-sl.
-
-      *    Summary 1: S&L transactions
-           write report-line from ws-summary1-line
-             after advancing 2 lines.
-           write report-line from ws-summary-underline.
-           write report-line from ws-total1-line1
-             after advancing 1 line.
-           write report-line from ws-total1-line2.
-           write report-line from ws-total2-line1
-             after advancing 1 line.
-           write report-line from ws-total2-line2.
-           write report-line from ws-total3-line1
-             after advancing 1 line.
-           write report-line from ws-total3-line2.
-
-      *    Summary 2: S&L Store transactions
-           write report-line from ws-summary2-line
-             after advancing 1 line.
-           perform
-             varying ws-sub from 1 by 1
-             until ws-sub > ws-num-of-stores
-               write report-line from ws-total4-line(ws-sub)
-                 after advancing 1 line
-           end-perform
-
-      *    Summary 3: S&L Payment Percentages
-           write report-line from ws-summary3-line
-             after advancing 2 lines.
-           perform
-             varying ws-sub from 1 by 1
-             until ws-sub > ws-num-of-payment-types
-               write report-line from ws-total5-line(ws-sub)
-                 after advancing 1 line
-           end-perform
-
-      *    Summary 4: R Store Transactions
-           write report-line from ws-summary4-line
-             after advancing 2 lines.
-           write report-line from ws-summary-underline.
-           write report-line from ws-summary5-line
-             after advancing 1 line.
-
-           perform
-             varying ws-sub from 1 by 1
-             until ws-sub > ws-num-of-stores
-               write report-line from ws-total6-line(ws-sub)
-                 after advancing 1 line
-           end-perform
-
-      *    Total R payments
-           write report-line from ws-total7-line1
-             after advancing 2 lines.
-
-           write report-line from ws-total7-line2.
-
-      *    Summary 5: Grand Totals
-           write report-line from ws-summary6-line
-             after advancing 1 line.
-           write report-line from ws-summary-underline.
-
-      *    Grand Total S&L
-           write report-line from ws-total8-line1
-             after advancing 1 line.
-
-       end program DataSplitandCount.
+       program-id. DataSplitandCount.
+       author. Neema, Diego, Yustina, Kinen.
+       date-written. 2023-04-05.
+      *Program Description: TThe DATA SPLIT AND COUNT program is
+      * responsilble for dividing the input data records into 2 output
+      * data files according to Transaction Code and generating a
+      *  report of the totals of each type of record.
+
+       environment division.
+       input-output section.
+       file-control.
+      *
+           select input-file
+               assign to "../../../data/valid-project8.dat"
+               organization is line sequential.
+
+           select sc-report-file
+               assign to "../../../data/CountsandControls.out"
+               organization is line sequential.
+
+           select return-data-file
+               assign to "../../../data/return-project8.dat"
+               organization is line sequential.
+
+      *Kept as a persistent, append-only history (not truncated each
+      *run) because ReturnsProcessing's req 013 over-refund matching
+      *looks up a return's original sale here, and a real return is
+      *routinely for a sale from a prior day, not just today's
+      *batch
+           select saleslayaway-data-file
+               assign to "../../../data/saleslayaway-project8.dat"
+               organization is line sequential
+               file status is ws-saleslayaway-status.
+
+           select store-master-file
+               assign to "../../../data/STOREMAST.dat"
+               organization is line sequential
+               file status is ws-storemast-status.
+
+           select exchange-data-file
+               assign to "../../../data/exchange-project8.dat"
+               organization is line sequential.
+
+           select credit-memo-data-file
+               assign to "../../../data/creditmemo-project8.dat"
+               organization is line sequential.
+
+           select csv-extract-file
+               assign to "../../../data/CountsandControls.csv"
+               organization is line sequential.
+
+           select return-exception-file
+               assign to "../../../data/ReturnException.out"
+               organization is line sequential.
+
+           select audit-log-file
+               assign to "../../../data/AuditLog.out"
+               organization is line sequential
+               file status is ws-auditlog-status.
+
+           select ytd-totals-file
+               assign to "../../../data/YTDTOTALS.dat"
+               organization is line sequential
+               file status is ws-ytdtotals-status.
+
+      *Single-row control file for the req 007 high-return-rate
+      *threshold, same control-file idiom as TAXRATE.dat/INVRANGE.dat
+      *so the percentage can change without a recompile
+           select return-rate-file
+               assign to "../../../data/RETURNRATE.dat"
+               organization is line sequential
+               file status is ws-returnrate-status.
+      *
+       data division.
+       file section.
+       fd input-file
+           data record is input-rec
+           record contains 36 characters.
+
+      *Fields used to take in data from input file
+       01 input-rec.
+         05 in-transaction-code pic X.
+           88 in-88-code-S
+                   value "S".
+           88 in-88-code-L
+                   value "L".
+           88 in-88-code-R
+                   value "R".
+           88 in-88-code-X
+                   value "X".
+           88 in-88-code-C
+                   value "C".
+         05 in-transaction-amount pic 9(5)V99.
+         05 in-payment-type pic XX.
+           88 in-88-type-CA
+                   value "CA".
+           88 in-88-type-DB
+                   value "DB".
+           88 in-88-type-CR
+                   value "CR".
+         05 in-store-number pic XX.
+         05 in-invoice-number pic X(9).
+         05 in-invoice-number-r pic 9(6).
+         05 in-sku-code pic X(15).
+      *
+       fd sc-report-file
+           data record is report-line
+           record contains 40 characters.
+
+       01 report-line pic x(40).
+      *
+       fd return-data-file
+           data record is return-data-line
+           record contains 36 characters.
+
+       01 return-data-line pic x(36).
+      *
+       fd saleslayaway-data-file
+           data record is saleslayaway-data-line
+           record contains 36 characters.
+      *
+       01 saleslayaway-data-line pic x(36).
+      *
+       fd store-master-file
+           data record is store-master-rec
+           record contains 22 characters.
+
+       01 store-master-rec.
+         05 sm-store-number pic xx.
+         05 sm-store-name pic x(20).
+      *
+       fd exchange-data-file
+           data record is exchange-data-line
+           record contains 36 characters.
+
+       01 exchange-data-line pic x(36).
+      *
+       fd credit-memo-data-file
+           data record is credit-memo-data-line
+           record contains 36 characters.
+
+       01 credit-memo-data-line pic x(36).
+      *
+       fd csv-extract-file
+           data record is csv-line
+           record contains 80 characters.
+
+       01 csv-line pic x(80).
+      *
+       fd return-exception-file
+           data record is exception-line
+           record contains 60 characters.
+
+       01 exception-line pic x(60).
+      *
+       fd ytd-totals-file
+           data record is ytd-totals-rec
+           record contains 20 characters.
+
+      *Sized to match the ws-ytd-num-sl-calc/ws-ytd-amount-sl-calc
+      *accumulators exactly (9(7) / 9(9)v99) so a store's cumulative
+      *year-to-date total can never exceed the file record's
+      *capacity and get truncated
+       01 ytd-totals-rec.
+         05 yt-store-number pic xx.
+         05 yt-num-sl pic 9(7).
+         05 yt-amount-sl pic 9(9)v99.
+      *
+       fd return-rate-file
+           data record is return-rate-rec
+           record contains 3 characters.
+
+       01 return-rate-rec pic 999.
+
+       fd audit-log-file
+           data record is audit-log-rec
+           record contains 49 characters.
+
+       01 audit-log-rec.
+         05 al-invoice-number pic x(9).
+         05 filler pic x value space.
+         05 al-transaction-code pic x.
+         05 filler pic x value space.
+         05 al-program pic x(16).
+         05 filler pic x value space.
+         05 al-disposition pic x(20).
+
+       working-storage section.
+      *
+      *Indicates end of file flag
+       01 ws-eof-flag pic x value 'n'.
+       01 ws-storemast-status pic xx.
+       01 ws-storemast-eof pic x value 'n'.
+       01 ws-auditlog-status pic xx.
+       77 ws-auditlog-program pic x(16) value "DATASPLITANDCNT".
+       01 ws-ytdtotals-status pic xx.
+       01 ws-ytdtotals-eof pic x value 'n'.
+       01 ws-saleslayaway-status pic xx.
+       01 ws-returnrate-status pic xx.
+
+      *Number of stores loaded from STOREMAST.dat - drives the
+      *occurs depending on clauses below, so new stores are a
+      *data change, not a recompile
+       01 ws-constants.
+         05 ws-num-of-payment-types pic 99 value 3.
+         05 ws-num-of-stores pic 99 value 0.
+         05 ws-sub pic 99 value 1.
+         05 ws-max-stores pic 99 value 50.
+         05 ws-return-rate-threshold-pct pic 999 value 15.
+
+      *Report title
+       01 ws-report-title-line.
+         05 filler pic x(2) value spaces.
+         05 ws-report-title pic x(28) value
+                            "COUNTS AND CONTROLS REPORT -".
+         05 filler pic x(1) value spaces.
+         05 ws-group pic x(7) value "GROUP 3".
+         05 filler pic x(2) value spaces.
+
+      *
+      *Declares the summary heading
+       01 ws-summary1-line.
+         05 filler pic x(40) value
+                   "       SALES and LAYAWAY SUMMARY        ".
+      *              "----+----1----+----2----+----3----+----4"
+      *
+      *Declares the summary underline
+       01 ws-summary-underline.
+         05 filler pic x(40) value
+                   "----------------------------------------".
+      *              "----+----1----+----2----+----3----+----4"
+      *
+      *Total line 1: Number of S&L records
+       01 ws-total1-line1.
+         05 filler pic x(27) value "Total number of S&L records".
+      *               ----+----1----+----2----+----3----+
+         05 filler pic x(6) value spaces.
+         05 ws-total-num-sl pic zz9.
+         05 filler pic x(4) value spaces.
+      *
+      *Total line 1: Total Amount for S&L records
+       01 ws-total1-line2.
+         05 filler pic x(27) value "Total amount of S&L records".
+      *               ----+----1----+----2----+----3----+
+         05 filler pic x(2) value spaces.
+         05 ws-total-amount-sl pic $(4),$$9.99.
+      *
+      *Total line 2: Number of S records
+       01 ws-total2-line1.
+         05 filler pic x(27) value "Total number of S records  ".
+      *               ----+----1----+----2----+----3----+
+         05 filler pic x(6) value spaces.
+         05 ws-total-num-s pic zz9.
+         05 filler pic x(4) value spaces.
+      *
+      *Total line 2: Total Amount for S records
+       01 ws-total2-line2.
+         05 filler pic x(27) value "Total amount of S records  ".
+      *               ----+----1----+----2----+----3----+
+         05 filler pic x(2) value spaces.
+         05 ws-total-amount-s pic $(4),$$9.99.
+      *
+      *Total line 3: Number of L records
+       01 ws-total3-line1.
+         05 filler pic x(27) value "Total number of L records  ".
+      *               ----+----1----+----2----+----3----+
+         05 filler pic x(6) value spaces.
+         05 ws-total-num-l pic zz9.
+         05 filler pic x(4) value spaces.
+      *
+      *Total line 3: Total Amount for L records
+       01 ws-total3-line2.
+         05 filler pic x(27) value "Total amount of L records  ".
+      *               ----+----1----+----2----+----3----+
+         05 filler pic x(2) value spaces.
+         05 ws-total-amount-l pic $(4),$$9.99.
+      *
+      *Declares the summary heading 2
+       01 ws-summary2-line.
+         05 filler pic x(40) value "Store Transactions           ".
+      *              "----+----1----+----2----+----3----+----4"
+
+      *Total line 4: Total transaction amount for each store
+       01 ws-total4-line occurs 1 to 50 times
+             depending on ws-num-of-stores.
+         05 filler pic x(5) value "Store".
+      *               ----+----1----+----2----+----3----+
+         05 filler pic x(2) value spaces.
+         05 ws-store-sl pic XX.
+         05 filler pic x(14) value spaces.
+         05 filler pic x(5) value "Total".
+         05 filler pic x(1) value spaces.
+         05 filler pic x(1) value "-".
+         05 filler pic x(1) value spaces.
+         05 ws-total-store-sl pic $$,$$9.99 value zeroes.
+      *
+      *Total line 4 YTD: Year-to-date transaction amount for each
+      *store, printed directly below the "today" line above
+       01 ws-total4-ytd-line occurs 1 to 50 times
+             depending on ws-num-of-stores.
+         05 filler pic x(5) value spaces.
+      *               ----+----1----+----2----+----3----+
+         05 filler pic x(2) value spaces.
+         05 ws-store-sl-ytd pic XX.
+         05 filler pic x(11) value spaces.
+         05 filler pic x(3) value "YTD".
+         05 filler pic x(1) value spaces.
+         05 filler pic x(1) value "-".
+         05 filler pic x(1) value spaces.
+      *Wide enough for the full 9(9)v99 capacity of
+      *ws-ytd-amount-sl-calc, which keeps accumulating across every
+      *daily run and will exceed a 4-digit display field quickly
+         05 ws-total-store-sl-ytd pic $$$,$$$,$$9.99.
+      *
+      *Declares the summary heading 2
+       01 ws-summary3-line.
+         05 filler pic x(40) value "Payment Percentages          ".
+      *              "----+----1----+----2----+----3----+----4"
+      *
+      *Total line 5: Percentage of number of transactions
+      *    in each payment type category
+      *
+       01 ws-total5-line occurs 3 times.
+         05 filler pic x(12) value "Payment Type".
+      *               ----+----1----+----2----+----3----+
+         05 filler pic x(2) value spaces.
+         05 ws-payment-type pic XX.
+         05 filler pic x(20) value spaces.
+         05 ws-percentage-type pic zz9 value zeroes.
+         05 filler pic x(1) value "%".
+      *
+      *Declares the summary heading
+       01 ws-summary4-line.
+         05 filler pic x(40) value
+                   "             RETURN SUMMARY             ".
+      *              "----+----1----+----2----+----3----+----4"
+      *
+      *Declares the summary heading 2
+       01 ws-summary5-line.
+         05 filler pic x(40) value
+                   "Store Transactions and # of returns".
+      *              "----+----1----+----2----+----3----+----4"
+
+      *Total line 4: Total transaction amount for each store
+       01 ws-total6-line occurs 1 to 50 times
+             depending on ws-num-of-stores.
+         05 filler pic x(5) value "Store".
+      *               ----+----1----+----2----+----3----+
+         05 filler pic x(2) value spaces.
+         05 ws-store-r pic XX.
+         05 filler pic x(3) value spaces.
+         05 filler pic x(6) value "# of R".
+         05 filler pic x(1) value spaces.
+         05 filler pic x(1) value "-".
+         05 filler pic x(1) value spaces.
+         05 ws-store-r-count pic 9.
+         05 filler pic x(3) value spaces.
+         05 filler pic x(5) value "Total".
+         05 filler pic x(1) value spaces.
+         05 filler pic x(1) value "-".
+         05 filler pic x(1) value spaces.
+         05 ws-total-store-r pic $$$9.99 value zeroes.
+      *
+      *Total line 7: Number of R records
+       01 ws-total7-line1.
+         05 filler pic x(27) value "Total number of R records  ".
+      *               ----+----1----+----2----+----3----+
+         05 filler pic x(6) value spaces.
+         05 ws-total-num-r pic zz9.
+         05 filler pic x(4) value spaces.
+      *
+      *Total line 2: Total Amount for R records
+       01 ws-total7-line2.
+         05 filler pic x(27) value "Total amount of R records  ".
+      *               ----+----1----+----2----+----3----+
+         05 filler pic x(2) value spaces.
+         05 ws-total-amount-r pic $(4),$$9.99.
+      *
+      *Declares the summary heading
+       01 ws-summary7-line.
+         05 filler pic x(40) value
+                   "            EXCHANGE SUMMARY            ".
+      *              "----+----1----+----2----+----3----+----4"
+      *
+      *Declares the summary heading 2
+       01 ws-summary8-line.
+         05 filler pic x(40) value
+                   "Store Transactions and # of exchanges".
+      *              "----+----1----+----2----+----3----+----4"
+
+      *Total line: Total transaction amount for each store's
+      *exchanges, parallel to ws-total6-line for returns
+       01 ws-total9-line occurs 1 to 50 times
+             depending on ws-num-of-stores.
+         05 filler pic x(5) value "Store".
+      *               ----+----1----+----2----+----3----+
+         05 filler pic x(2) value spaces.
+         05 ws-store-x pic XX.
+         05 filler pic x(3) value spaces.
+         05 filler pic x(6) value "# of X".
+         05 filler pic x(1) value spaces.
+         05 filler pic x(1) value "-".
+         05 filler pic x(1) value spaces.
+         05 ws-store-x-count pic 9.
+         05 filler pic x(3) value spaces.
+         05 filler pic x(5) value "Total".
+         05 filler pic x(1) value spaces.
+         05 filler pic x(1) value "-".
+         05 filler pic x(1) value spaces.
+         05 ws-total-store-x pic $$$9.99 value zeroes.
+      *
+      *Total line: Number of X records
+       01 ws-total10-line1.
+         05 filler pic x(27) value "Total number of X records  ".
+      *               ----+----1----+----2----+----3----+
+         05 filler pic x(6) value spaces.
+         05 ws-total-num-x pic zz9.
+         05 filler pic x(4) value spaces.
+      *
+      *Total line: Total Amount for X records
+       01 ws-total10-line2.
+         05 filler pic x(27) value "Total amount of X records  ".
+      *               ----+----1----+----2----+----3----+
+         05 filler pic x(2) value spaces.
+         05 ws-total-amount-x pic $(4),$$9.99.
+      *
+      *Declares the summary heading
+       01 ws-summary9-line.
+         05 filler pic x(40) value
+                   "          CREDIT MEMO SUMMARY           ".
+      *              "----+----1----+----2----+----3----+----4"
+      *
+      *Declares the summary heading 2
+       01 ws-summary10-line.
+         05 filler pic x(40) value
+                   "Store Transactions and # of cred memos".
+      *              "----+----1----+----2----+----3----+----4"
+
+      *Total line: Total transaction amount for each store's
+      *credit memos, parallel to ws-total9-line for exchanges
+       01 ws-total11-line occurs 1 to 50 times
+             depending on ws-num-of-stores.
+         05 filler pic x(5) value "Store".
+      *               ----+----1----+----2----+----3----+
+         05 filler pic x(2) value spaces.
+         05 ws-store-c pic XX.
+         05 filler pic x(3) value spaces.
+         05 filler pic x(6) value "# of C".
+         05 filler pic x(1) value spaces.
+         05 filler pic x(1) value "-".
+         05 filler pic x(1) value spaces.
+         05 ws-store-c-count pic 9.
+         05 filler pic x(3) value spaces.
+         05 filler pic x(5) value "Total".
+         05 filler pic x(1) value spaces.
+         05 filler pic x(1) value "-".
+         05 filler pic x(1) value spaces.
+         05 ws-total-store-c pic $$$9.99 value zeroes.
+      *
+      *Total line: Number of C records
+       01 ws-total12-line1.
+         05 filler pic x(27) value "Total number of C records  ".
+      *               ----+----1----+----2----+----3----+
+         05 filler pic x(6) value spaces.
+         05 ws-total-num-c pic zz9.
+         05 filler pic x(4) value spaces.
+      *
+      *Total line: Total Amount for C records
+       01 ws-total12-line2.
+         05 filler pic x(27) value "Total amount of C records  ".
+      *               ----+----1----+----2----+----3----+
+         05 filler pic x(2) value spaces.
+         05 ws-total-amount-c pic $(4),$$9.99.
+      *
+      *Declares the summary heading
+       01 ws-summary6-line.
+         05 filler pic x(40) value
+                   "            TOTAL SUMMARY               ".
+      *              "----+----1----+----2----+----3----+----4"
+      *Total line 2: Total Amount for R records
+       01 ws-total8-line1.
+         05 filler pic x(28) value "Grand total of S&L without R".
+      *               ----+----1----+----2----+----3----+
+         05 filler pic x(1) value spaces.
+         05 ws-grand-total-amount-sl pic $(4),$$9.99.
+
+      *
+      *Temporary values
+       01 ws-calcs.
+         05 ws-total-num-sl-calc pic 9(3) value 0.
+         05 ws-total-amount-sl-calc pic 9(8)v99 value 0.
+         05 ws-total-num-s-calc pic 9(3) value 0.
+         05 ws-total-amount-s-calc pic 9(8)v99 value 0.
+         05 ws-total-num-l-calc pic 9(3) value 0.
+         05 ws-total-amount-l-calc pic 9(8)v99 value 0.
+         05 ws-total-num-r-calc pic 9(3) value 0.
+         05 ws-total-amount-r-calc pic 9(8)v99 value 0.
+         05 ws-grand-amount-sl-calc pic 9(8)v99 value 0.
+         05 ws-total-store-sl-calc pic 9(8)v99 value 0
+              occurs 1 to 50 times depending on ws-num-of-stores.
+         05 ws-store-sl-count-calc pic 999 value 0
+              occurs 1 to 50 times depending on ws-num-of-stores.
+         05 ws-total-store-r-calc pic 9(8)v99 value 0
+              occurs 1 to 50 times depending on ws-num-of-stores.
+         05 ws-pct-num-calc pic 9(3) value 0 occurs 3 times.
+         05 ws-pct-calc pic 9(3) value 0 occurs 3 times.
+         05 ws-pct-overall-calc pic 9(3) value 0.
+         05 ws-store-r-count-calc pic 999 value 0
+              occurs 1 to 50 times depending on ws-num-of-stores.
+         05 ws-total-num-x-calc pic 9(3) value 0.
+         05 ws-total-amount-x-calc pic 9(8)v99 value 0.
+         05 ws-total-store-x-calc pic 9(8)v99 value 0
+              occurs 1 to 50 times depending on ws-num-of-stores.
+         05 ws-store-x-count-calc pic 999 value 0
+              occurs 1 to 50 times depending on ws-num-of-stores.
+         05 ws-return-rate-calc pic 999 value 0.
+         05 ws-exception-found-flag pic x value "N".
+         05 ws-total-num-c-calc pic 9(3) value 0.
+         05 ws-total-amount-c-calc pic 9(8)v99 value 0.
+         05 ws-total-store-c-calc pic 9(8)v99 value 0
+              occurs 1 to 50 times depending on ws-num-of-stores.
+         05 ws-store-c-count-calc pic 999 value 0
+              occurs 1 to 50 times depending on ws-num-of-stores.
+
+      *High-return-rate exception report title and detail lines
+       01 ws-exception-title-line.
+         05 filler pic x(12) value spaces.
+         05 filler pic x(36) value
+                   "HIGH RETURN RATE EXCEPTION REPORT -".
+         05 filler pic x(1) value spaces.
+         05 filler pic x(7) value "GROUP 3".
+      *
+       01 ws-exception-heading-line.
+         05 filler pic x(60) value
+           "Store  Returns  Sales    Return Rate  Threshold  Exceeds?".
+      *
+       01 ws-exception-detail-line.
+         05 filler pic x(2) value spaces.
+         05 ws-exc-store pic xx.
+         05 filler pic x(7) value spaces.
+         05 ws-exc-r-count pic zz9.
+         05 filler pic x(6) value spaces.
+         05 ws-exc-sl-count pic zz9.
+         05 filler pic x(6) value spaces.
+         05 ws-exc-rate pic zz9.
+         05 filler pic x(1) value "%".
+         05 filler pic x(8) value spaces.
+         05 ws-exc-threshold pic zz9.
+         05 filler pic x(1) value "%".
+         05 filler pic x(6) value spaces.
+         05 ws-exc-flag pic x(3).
+      *
+       01 ws-exception-none-line.
+         05 filler pic x(60) value
+           "No stores exceeded the return rate threshold.".
+
+      *Fields used to build a CSV row for the machine-readable extract
+       01 ws-csv-fields.
+         05 ws-csv-store pic x(4).
+         05 ws-csv-metric pic x(20).
+         05 ws-csv-count pic 9(3).
+         05 ws-csv-count-disp pic zz9.
+         05 ws-csv-amount pic 9(8)v99.
+         05 ws-csv-amount-disp pic zzzzzzz9.99.
+
+      *Array calculation values
+       01 ws-payment-type-records.
+         05 ws-type-data.
+           10 filler pic xx value "CA".
+           10 filler pic xx value "CR".
+           10 filler pic xx value "DB".
+         05 ws-payment-type-records redefines ws-type-data occurs 3
+                                    times.
+           10 ws-type-name pic xx.
+       01 ws-store-table.
+         05 ws-store-entry occurs 1 to 50 times
+              depending on ws-num-of-stores.
+           10 ws-store-name pic xx.
+           10 ws-store-desc pic x(20).
+
+      *Year-to-date accumulations per store, loaded from
+      *YTDTOTALS.dat at startup, added to and written back out
+      *at 300-print-totals
+       01 ws-ytd-table.
+         05 ws-ytd-entry occurs 1 to 50 times
+              depending on ws-num-of-stores.
+           10 ws-ytd-num-sl-calc pic 9(7) value 0.
+           10 ws-ytd-amount-sl-calc pic 9(9)v99 value 0.
+
+       procedure division.
+       000-main.
+      *
+      *Loads the store master table, sizing the per-store occurs
+      *clauses off the number of stores actually on file
+           perform 050-load-store-master.
+      *
+      *Loads prior year-to-date accumulations, keyed to the same
+      *per-store table sized above
+           perform 053-load-ytd-totals.
+      *
+      *Loads the configurable high-return-rate threshold, falling
+      *back to the compiled-in default if the control file is absent
+           perform 054-load-return-rate-threshold.
+      *
+      *Opens the files
+           open input input-file.
+           open output sc-report-file
+             return-data-file
+             exchange-data-file
+             credit-memo-data-file
+             csv-extract-file
+             return-exception-file.
+
+      *    Opens the shared audit trail for append, creating it if
+      *    this is the first program in the pipeline to run
+           perform 065-open-audit-log.
+
+      *    Opens the persistent sales/layaway history for append,
+      *    creating it if this is the first run ever
+           perform 066-open-saleslayaway.
+      *
+      *Initial read of salary file
+           read input-file
+               at end
+                   move "y" to ws-eof-flag.
+      *
+      *Displays headings
+           perform 100-print-headings.
+      *
+      *Processes each input record and reads the next
+           perform 200-process-data
+             until ws-eof-flag = "y".
+      *
+      *Print the totals
+           perform 300-print-totals.
+
+           close input-file
+             sc-report-file
+             return-data-file
+             saleslayaway-data-file
+             exchange-data-file
+             credit-memo-data-file
+             csv-extract-file
+             return-exception-file
+             audit-log-file.
+      *
+           goback.
+
+       065-open-audit-log.
+
+           open extend audit-log-file
+
+           if ws-auditlog-status not = "00" then
+               open output audit-log-file
+           end-if.
+
+       066-open-saleslayaway.
+
+           open extend saleslayaway-data-file
+
+           if ws-saleslayaway-status not = "00" then
+               open output saleslayaway-data-file
+           end-if.
+
+       090-write-audit-log.
+
+           move in-invoice-number to al-invoice-number
+           move in-transaction-code to al-transaction-code
+           move ws-auditlog-program to al-program
+           write audit-log-rec.
+
+       050-load-store-master.
+
+           open input store-master-file.
+
+           if ws-storemast-status = "00" then
+
+               perform until ws-storemast-eof = "y"
+
+                   read store-master-file
+                       at end
+                           move "y" to ws-storemast-eof
+                       not at end
+                           if ws-num-of-stores < ws-max-stores then
+                               add 1 to ws-num-of-stores
+                               move sm-store-number
+                                 to ws-store-name(ws-num-of-stores)
+                               move sm-store-name
+                                 to ws-store-desc(ws-num-of-stores)
+                           end-if
+                   end-read
+
+               end-perform
+
+               close store-master-file
+
+           end-if.
+
+      *    STOREMAST.dat missing or empty leaves ws-num-of-stores at
+      *    0, which is below the declared minimum of 1 for every
+      *    table in this program that occurs depending on it - falls
+      *    back to the original hardcoded store list (same default
+      *    every other control file introduced in this backlog uses
+      *    when its control file is absent) instead of crashing
+           if ws-num-of-stores = 0 then
+               move "01" to ws-store-name(1)
+               move "02" to ws-store-name(2)
+               move "03" to ws-store-name(3)
+               move "04" to ws-store-name(4)
+               move "05" to ws-store-name(5)
+               move "12" to ws-store-name(6)
+               move 6 to ws-num-of-stores
+           end-if.
+
+       053-load-ytd-totals.
+
+           open input ytd-totals-file.
+
+           if ws-ytdtotals-status = "00" then
+
+               perform until ws-ytdtotals-eof = "y"
+
+                   read ytd-totals-file
+                       at end
+                           move "y" to ws-ytdtotals-eof
+                       not at end
+                           perform
+                             varying ws-sub from 1 by 1
+                             until ws-sub > ws-num-of-stores
+                               if ws-store-name(ws-sub) =
+                                 yt-store-number then
+                                   move yt-num-sl
+                                     to ws-ytd-num-sl-calc(ws-sub)
+                                   move yt-amount-sl
+                                     to ws-ytd-amount-sl-calc(ws-sub)
+                               end-if
+                           end-perform
+                   end-read
+
+               end-perform
+
+               close ytd-totals-file
+
+           end-if.
+
+       054-load-return-rate-threshold.
+
+           open input return-rate-file.
+
+           if ws-returnrate-status = "00" then
+
+               read return-rate-file
+                   not at end
+                       move return-rate-rec
+                         to ws-return-rate-threshold-pct
+               end-read
+
+               close return-rate-file
+
+           end-if.
+
+       100-print-headings.
+
+      *    Advances 1 line
+           write report-line from spaces
+             after advancing 1 line.
+
+      *    Writes Report title
+           write report-line from ws-summary-underline.
+           write report-line from ws-report-title-line.
+           write report-line from ws-summary-underline.
+
+       200-process-data.
+
+      *    Process return file
+           perform 210-process-return.
+
+      *    Process sales and layaway file
+           perform 220-process-saleslayaway.
+
+      *    Process exchange file
+           perform 225-process-exchange.
+
+      *    Process credit memo file
+           perform 227-process-creditmemo.
+
+           perform 230-process-totals.
+
+      *    Records this transaction's disposition to the shared
+      *    audit trail
+           if in-88-code-R then
+               move "RETURN" to al-disposition
+           else
+               if in-88-code-X then
+                   move "EXCHANGE" to al-disposition
+               else
+                   if in-88-code-C then
+                       move "CREDIT MEMO" to al-disposition
+                   else
+                       move "SALE/LAYAWAY" to al-disposition
+                   end-if
+               end-if
+           end-if.
+           perform 090-write-audit-log.
+
+      *    Reads until end of file
+           read input-file
+               at end
+                   move "y" to ws-eof-flag.
+
+      *    Proccesses the returns
+       210-process-return.
+
+           if in-88-code-R
+               write return-data-line from input-rec
+           end-if.
+      *
+      *    Proccesses the returns
+       220-process-saleslayaway.
+           if in-88-code-S or in-88-code-L
+               write saleslayaway-data-line
+                 from input-rec
+           end-if.
+      *
+      *    Proccesses the exchanges
+       225-process-exchange.
+           if in-88-code-X
+               write exchange-data-line from input-rec
+           end-if.
+      *
+      *    Proccesses the credit memos
+       227-process-creditmemo.
+           if in-88-code-C
+               write credit-memo-data-line from input-rec
+           end-if.
+      *
+      *    Proccesses the returns
+       230-process-totals.
+
+      *    Total Calulations: S&L records
+           if in-88-code-S or in-88-code-L
+               add 1 to ws-total-num-sl-calc
+               add in-transaction-amount to ws-total-amount-sl-calc
+           end-if.
+
+      *    Total Calulations: S records
+           if in-88-code-S
+               add 1 to ws-total-num-s-calc
+               add in-transaction-amount to ws-total-amount-s-calc
+           end-if.
+
+      *    Total Calulations: L records
+           if in-88-code-L
+               add 1 to ws-total-num-l-calc
+               add in-transaction-amount to ws-total-amount-l-calc
+           end-if.
+
+      *    S&L Store Transaction Calulations
+           perform
+             varying ws-sub from 1 by 1
+             until ws-sub > ws-num-of-stores
+
+               move ws-store-name(ws-sub) to ws-store-sl(ws-sub)
+
+               if in-88-code-L or in-88-code-S
+                   if in-store-number = ws-store-name(ws-sub)
+                       add in-transaction-amount
+                         to ws-total-store-sl-calc(ws-sub)
+                       move ws-total-store-sl-calc(ws-sub)
+                         to ws-total-store-sl(ws-sub)
+
+                       add 1
+                         to ws-store-sl-count-calc(ws-sub)
+                   end-if
+               end-if
+
+           end-perform
+
+      *    Payment Percentage Calulations
+           perform
+             varying ws-sub from 1 by 1
+             until ws-sub > ws-num-of-payment-types
+
+               move ws-type-name(ws-sub) to ws-payment-type(ws-sub)
+
+               if in-88-code-L or in-88-code-S
+                   if in-payment-type = ws-type-name(ws-sub)
+                       add 1 to ws-pct-overall-calc
+                   end-if
+               end-if
+
+               if in-88-code-L or in-88-code-S
+                   if ws-type-name(ws-sub) = ws-type-name(ws-sub)
+                       if in-payment-type = ws-type-name(ws-sub)
+                           add 1 to ws-pct-num-calc(ws-sub)
+
+                           compute ws-pct-calc(ws-sub) =
+                             ((ws-pct-num-calc(ws-sub)
+                               / ws-pct-overall-calc)
+                              * (100))
+
+                           move ws-pct-calc(ws-sub)
+                             to ws-percentage-type(ws-sub)
+                       end-if
+                   end-if
+               end-if
+           end-perform.
+
+      *    R Store Transaction Calulations include total number
+      *    of stores and total transactions
+           perform
+             varying ws-sub from 1 by 1
+             until ws-sub > ws-num-of-stores
+
+               move ws-store-name(ws-sub) to ws-store-r(ws-sub)
+
+      *        Initializes all stores which ensures that
+      *        the stores within loop are all accounted for
+               if in-store-number = ws-store-name(ws-sub)
+                   add 0
+                     to ws-total-store-r-calc(ws-sub)
+                   move ws-total-store-r-calc(ws-sub)
+                     to ws-total-store-r(ws-sub)
+
+                   add 0
+                     to ws-store-r-count-calc(ws-sub)
+                   move ws-store-r-count-calc(ws-sub)
+                     to ws-store-r-count(ws-sub)
+               end-if
+
+               if in-88-code-R
+                   if in-store-number = ws-store-name(ws-sub)
+                       add in-transaction-amount to
+                         ws-total-store-r-calc(ws-sub)
+                       move ws-total-store-r-calc(ws-sub)
+                         to ws-total-store-r(ws-sub)
+
+                       add 1
+                         to ws-store-r-count-calc(ws-sub)
+                       move ws-store-r-count-calc(ws-sub)
+                         to ws-store-r-count(ws-sub)
+                   end-if
+               end-if
+
+           end-perform.
+
+      *    Total Calulations: R records
+           if in-88-code-R
+               add 1 to ws-total-num-r-calc
+               add in-transaction-amount to ws-total-amount-r-calc
+           end-if.
+
+      *    X Store Transaction Calulations include total number
+      *    of stores and total transactions
+           perform
+             varying ws-sub from 1 by 1
+             until ws-sub > ws-num-of-stores
+
+               move ws-store-name(ws-sub) to ws-store-x(ws-sub)
+
+      *        Initializes all stores which ensures that
+      *        the stores within loop are all accounted for
+               if in-store-number = ws-store-name(ws-sub)
+                   add 0
+                     to ws-total-store-x-calc(ws-sub)
+                   move ws-total-store-x-calc(ws-sub)
+                     to ws-total-store-x(ws-sub)
+
+                   add 0
+                     to ws-store-x-count-calc(ws-sub)
+                   move ws-store-x-count-calc(ws-sub)
+                     to ws-store-x-count(ws-sub)
+               end-if
+
+               if in-88-code-X
+                   if in-store-number = ws-store-name(ws-sub)
+                       add in-transaction-amount to
+                         ws-total-store-x-calc(ws-sub)
+                       move ws-total-store-x-calc(ws-sub)
+                         to ws-total-store-x(ws-sub)
+
+                       add 1
+                         to ws-store-x-count-calc(ws-sub)
+                       move ws-store-x-count-calc(ws-sub)
+                         to ws-store-x-count(ws-sub)
+                   end-if
+               end-if
+
+           end-perform.
+
+      *    Total Calulations: X records
+           if in-88-code-X
+               add 1 to ws-total-num-x-calc
+               add in-transaction-amount to ws-total-amount-x-calc
+           end-if.
+
+      *    C Store Transaction Calulations include total number
+      *    of stores and total transactions
+           perform
+             varying ws-sub from 1 by 1
+             until ws-sub > ws-num-of-stores
+
+               move ws-store-name(ws-sub) to ws-store-c(ws-sub)
+
+      *        Initializes all stores which ensures that
+      *        the stores within loop are all accounted for
+               if in-store-number = ws-store-name(ws-sub)
+                   add 0
+                     to ws-total-store-c-calc(ws-sub)
+                   move ws-total-store-c-calc(ws-sub)
+                     to ws-total-store-c(ws-sub)
+
+                   add 0
+                     to ws-store-c-count-calc(ws-sub)
+                   move ws-store-c-count-calc(ws-sub)
+                     to ws-store-c-count(ws-sub)
+               end-if
+
+               if in-88-code-C
+                   if in-store-number = ws-store-name(ws-sub)
+                       add in-transaction-amount to
+                         ws-total-store-c-calc(ws-sub)
+                       move ws-total-store-c-calc(ws-sub)
+                         to ws-total-store-c(ws-sub)
+
+                       add 1
+                         to ws-store-c-count-calc(ws-sub)
+                       move ws-store-c-count-calc(ws-sub)
+                         to ws-store-c-count(ws-sub)
+                   end-if
+               end-if
+
+           end-perform.
+
+      *    Total Calulations: C records
+           if in-88-code-C
+               add 1 to ws-total-num-c-calc
+               add in-transaction-amount to ws-total-amount-c-calc
+           end-if.
+
+      *    Grand Total Calculations
+           compute ws-grand-amount-sl-calc rounded =
+             (ws-total-amount-sl-calc - ws-total-amount-r-calc).
+
+       300-print-totals.
+      *
+      *    Moves required data to total lines for output
+           move ws-total-num-sl-calc to ws-total-num-sl.
+           move ws-total-amount-sl-calc to ws-total-amount-sl.
+           move ws-total-num-s-calc to ws-total-num-s.
+           move ws-total-amount-s-calc to ws-total-amount-s.
+           move ws-total-num-l-calc to ws-total-num-l.
+           move ws-total-amount-l-calc to ws-total-amount-l.
+           move ws-total-num-r-calc to ws-total-num-r.
+           move ws-total-amount-r-calc to ws-total-amount-r.
+           move ws-total-num-x-calc to ws-total-num-x.
+           move ws-total-amount-x-calc to ws-total-amount-x.
+           move ws-total-num-c-calc to ws-total-num-c.
+           move ws-total-amount-c-calc to ws-total-amount-c.
+           move ws-grand-amount-sl-calc to ws-grand-total-amount-sl.
+
+      *    Adds today's per-store S&L figures onto the prior
+      *    year-to-date accumulations loaded at startup, then writes
+      *    the updated accumulations back out for tomorrow's run
+           perform
+             varying ws-sub from 1 by 1
+             until ws-sub > ws-num-of-stores
+               add ws-store-sl-count-calc(ws-sub)
+                 to ws-ytd-num-sl-calc(ws-sub)
+               add ws-total-store-sl-calc(ws-sub)
+                 to ws-ytd-amount-sl-calc(ws-sub)
+           end-perform.
+
+           perform 303-write-ytd-totals.
+
+      *    Summary 1: S&L transactions
+           write report-line from ws-summary1-line
+             after advancing 2 lines.
+           write report-line from ws-summary-underline.
+           write report-line from ws-total1-line1
+             after advancing 1 line.
+           write report-line from ws-total1-line2.
+           write report-line from ws-total2-line1
+             after advancing 1 line.
+           write report-line from ws-total2-line2.
+           write report-line from ws-total3-line1
+             after advancing 1 line.
+           write report-line from ws-total3-line2.
+
+      *    Summary 2: S&L Store transactions - today's figures
+      *    followed by the year-to-date figures for the same store
+           write report-line from ws-summary2-line
+             after advancing 1 line.
+           perform
+             varying ws-sub from 1 by 1
+             until ws-sub > ws-num-of-stores
+               move ws-store-name(ws-sub) to ws-store-sl-ytd(ws-sub)
+               move ws-ytd-amount-sl-calc(ws-sub)
+                 to ws-total-store-sl-ytd(ws-sub)
+               write report-line from ws-total4-line(ws-sub)
+                 after advancing 1 line
+               write report-line from ws-total4-ytd-line(ws-sub)
+                 after advancing 1 line
+           end-perform
+
+      *    Summary 3: S&L Payment Percentages
+           write report-line from ws-summary3-line
+             after advancing 2 lines.
+           perform
+             varying ws-sub from 1 by 1
+             until ws-sub > ws-num-of-payment-types
+               write report-line from ws-total5-line(ws-sub)
+                 after advancing 1 line
+           end-perform
+
+      *    Summary 4: R Store Transactions
+           write report-line from ws-summary4-line
+             after advancing 2 lines.
+           write report-line from ws-summary-underline.
+           write report-line from ws-summary5-line
+             after advancing 1 line.
+
+           perform
+             varying ws-sub from 1 by 1
+             until ws-sub > ws-num-of-stores
+               write report-line from ws-total6-line(ws-sub)
+                 after advancing 1 line
+           end-perform
+
+      *    Total R payments
+           write report-line from ws-total7-line1
+             after advancing 2 lines.
+
+           write report-line from ws-total7-line2.
+
+      *    Summary 6: Exchange Store Transactions, parallel to the
+      *    return summary above
+           write report-line from ws-summary7-line
+             after advancing 2 lines.
+           write report-line from ws-summary-underline.
+           write report-line from ws-summary8-line
+             after advancing 1 line.
+
+           perform
+             varying ws-sub from 1 by 1
+             until ws-sub > ws-num-of-stores
+               write report-line from ws-total9-line(ws-sub)
+                 after advancing 1 line
+           end-perform
+
+      *    Total X payments
+           write report-line from ws-total10-line1
+             after advancing 2 lines.
+
+           write report-line from ws-total10-line2.
+
+      *    Summary 7: Credit Memo Store Transactions, parallel to
+      *    the exchange summary above
+           write report-line from ws-summary9-line
+             after advancing 2 lines.
+           write report-line from ws-summary-underline.
+           write report-line from ws-summary10-line
+             after advancing 1 line.
+
+           perform
+             varying ws-sub from 1 by 1
+             until ws-sub > ws-num-of-stores
+               write report-line from ws-total11-line(ws-sub)
+                 after advancing 1 line
+           end-perform
+
+      *    Total C payments
+           write report-line from ws-total12-line1
+             after advancing 2 lines.
+
+           write report-line from ws-total12-line2.
+
+      *    Summary 5: Grand Totals
+           write report-line from ws-summary6-line
+             after advancing 1 line.
+           write report-line from ws-summary-underline.
+
+      *    Grand Total S&L
+           write report-line from ws-total8-line1
+             after advancing 1 line.
+
+      *    Writes the machine-readable CSV extract of the same figures
+           perform 305-write-csv-extract.
+
+      *    Flags any store whose returns-to-sales ratio is above
+      *    the configured threshold
+           perform 310-process-exceptions.
+
+      *    Writes the updated year-to-date accumulations back out
+      *    to YTDTOTALS.dat, one record per store, so tomorrow's run
+      *    of 053-load-ytd-totals picks up today's figures
+       303-write-ytd-totals.
+
+           open output ytd-totals-file.
+
+           perform
+             varying ws-sub from 1 by 1
+             until ws-sub > ws-num-of-stores
+               move ws-store-name(ws-sub) to yt-store-number
+               move ws-ytd-num-sl-calc(ws-sub) to yt-num-sl
+               move ws-ytd-amount-sl-calc(ws-sub) to yt-amount-sl
+               write ytd-totals-rec
+           end-perform.
+
+           close ytd-totals-file.
+
+      *    Writes one comma-delimited row per store/payment-type
+      *    figure, so the totals can be pulled into a spreadsheet
+      *    instead of retyped by hand
+       305-write-csv-extract.
+
+           move "STORE,METRIC,COUNT,AMOUNT" to csv-line.
+           write csv-line.
+
+           perform
+             varying ws-sub from 1 by 1
+             until ws-sub > ws-num-of-stores
+
+               move ws-store-name(ws-sub) to ws-csv-store
+               move "SL_TOTAL" to ws-csv-metric
+               move ws-store-sl-count-calc(ws-sub) to ws-csv-count
+               move ws-total-store-sl-calc(ws-sub) to ws-csv-amount
+               perform 306-write-csv-row
+
+               move ws-store-name(ws-sub) to ws-csv-store
+               move "R_TOTAL" to ws-csv-metric
+               move ws-store-r-count-calc(ws-sub) to ws-csv-count
+               move ws-total-store-r-calc(ws-sub) to ws-csv-amount
+               perform 306-write-csv-row
+
+               move ws-store-name(ws-sub) to ws-csv-store
+               move "X_TOTAL" to ws-csv-metric
+               move ws-store-x-count-calc(ws-sub) to ws-csv-count
+               move ws-total-store-x-calc(ws-sub) to ws-csv-amount
+               perform 306-write-csv-row
+
+               move ws-store-name(ws-sub) to ws-csv-store
+               move "C_TOTAL" to ws-csv-metric
+               move ws-store-c-count-calc(ws-sub) to ws-csv-count
+               move ws-total-store-c-calc(ws-sub) to ws-csv-amount
+               perform 306-write-csv-row
+
+           end-perform
+
+           perform
+             varying ws-sub from 1 by 1
+             until ws-sub > ws-num-of-payment-types
+
+               move "ALL" to ws-csv-store
+               string
+                   "PCT_" delimited by size
+                   ws-type-name(ws-sub) delimited by size
+                   into ws-csv-metric
+               end-string
+               move ws-pct-num-calc(ws-sub) to ws-csv-count
+               move ws-pct-calc(ws-sub) to ws-csv-amount
+               perform 306-write-csv-row
+
+           end-perform.
+
+      *    Builds and writes one CSV row from the ws-csv-* fields
+       306-write-csv-row.
+
+           move spaces to csv-line
+           move ws-csv-count to ws-csv-count-disp
+           move ws-csv-amount to ws-csv-amount-disp
+
+           string
+               function trim(ws-csv-store) delimited by size
+               "," delimited by size
+               function trim(ws-csv-metric) delimited by size
+               "," delimited by size
+               function trim(ws-csv-count-disp) delimited by size
+               "," delimited by size
+               function trim(ws-csv-amount-disp) delimited by size
+               into csv-line
+           end-string
+
+           write csv-line.
+
+      *    Compares each store's returns-to-sales ratio against the
+      *    threshold and lists the stores that exceed it, so loss
+      *    prevention doesn't have to do the division by hand
+       310-process-exceptions.
+
+           move "N" to ws-exception-found-flag
+
+           write exception-line from ws-exception-title-line
+             after advancing 2 lines.
+           write exception-line from ws-exception-heading-line
+             after advancing 1 line.
+
+           perform
+             varying ws-sub from 1 by 1
+             until ws-sub > ws-num-of-stores
+
+               move 0 to ws-return-rate-calc
+
+               if ws-store-sl-count-calc(ws-sub) > 0 then
+                   compute ws-return-rate-calc rounded =
+                     (ws-store-r-count-calc(ws-sub)
+                       / ws-store-sl-count-calc(ws-sub))
+                     * 100
+               end-if
+
+               if ws-return-rate-calc > ws-return-rate-threshold-pct
+                 then
+
+                   move ws-store-name(ws-sub) to ws-exc-store
+                   move ws-store-r-count-calc(ws-sub) to ws-exc-r-count
+                   move ws-store-sl-count-calc(ws-sub)
+                     to ws-exc-sl-count
+                   move ws-return-rate-calc to ws-exc-rate
+                   move ws-return-rate-threshold-pct
+                     to ws-exc-threshold
+                   move "YES" to ws-exc-flag
+
+                   write exception-line from ws-exception-detail-line
+                     after advancing 1 line
+
+                   move "Y" to ws-exception-found-flag
+
+               end-if
+
+           end-perform
+
+           if ws-exception-found-flag = "N" then
+               write exception-line from ws-exception-none-line
+                 after advancing 1 line
+           end-if.
+
+       end program DataSplitandCount.
