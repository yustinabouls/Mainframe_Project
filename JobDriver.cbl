@@ -0,0 +1,126 @@
+       identification division.
+       program-id. JobDriver.
+       author. Neema, Diego, Yustina, Kinen.
+       date-written. 2026-08-08.
+      *Program Description: The JOBDRIVER program replaces the manual,
+      * one-at-a-time running of Edit, DataSplitandCount, and
+      * ReturnsProcessing. It runs Edit, checks the invalid-record
+      * count it wrote to Errors.out against a threshold, and only
+      * chains into DataSplitandCount and ReturnsProcessing if the
+      * error rate is acceptable.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select errors-file
+               assign to "../../../data/Errors.out"
+               organization is line sequential.
+
+           select driver-log-file
+               assign to "../../../data/JobDriver.out"
+               organization is line sequential.
+      *
+       data division.
+       file section.
+       fd errors-file
+           data record is errors-line
+           record contains 36 characters.
+
+       01 errors-line pic x(36).
+
+       fd driver-log-file
+           data record is driver-log-line
+           record contains 80 characters.
+
+       01 driver-log-line pic x(80).
+
+       working-storage section.
+
+       01 ws-errors-eof pic x value "n".
+
+       01 ws-calcs.
+         05 ws-invalid-count pic 999 value 0.
+
+      *Maximum invalid-record count Edit is allowed to produce before
+      *the chain stops instead of feeding DataSplitandCount and
+      *ReturnsProcessing a bad file
+       77 ws-invalid-threshold pic 999 value 50.
+
+       01 ws-log-title-line.
+         05 filler pic x(12) value spaces.
+         05 filler pic x(30) value "JOB DRIVER LOG -".
+         05 filler pic x(1) value spaces.
+         05 filler pic x(7) value "GROUP 3".
+
+       01 ws-log-ran-line.
+         05 filler pic x(45) value
+             "Edit ran: invalid record count =".
+         05 ws-log-invalid-count pic zz9.
+         05 filler pic x(28) value spaces.
+
+       01 ws-log-continue-line.
+         05 filler pic x(59) value
+             "Invalid count within threshold - chain continuing".
+         05 filler pic x(21) value spaces.
+
+       01 ws-log-stopped-line.
+         05 filler pic x(45) value
+             "EXCEPTION: invalid count exceeds threshold of".
+         05 ws-log-threshold pic zz9.
+         05 filler pic x(32) value
+             " - chain stopped, see Errors.out".
+
+       procedure division.
+       000-main.
+
+           open output driver-log-file.
+           write driver-log-line from ws-log-title-line.
+
+           call "Edit".
+
+           perform 100-read-invalid-count.
+
+           move ws-invalid-count to ws-log-invalid-count.
+           write driver-log-line from ws-log-ran-line.
+
+           if ws-invalid-count <= ws-invalid-threshold then
+
+               write driver-log-line from ws-log-continue-line
+
+               call "DataSplitandCount"
+
+               call "ReturnsProcessing"
+
+           else
+
+               move ws-invalid-threshold to ws-log-threshold
+               write driver-log-line from ws-log-stopped-line
+
+           end-if.
+
+           close driver-log-file.
+
+           goback.
+
+       100-read-invalid-count.
+
+           open input errors-file.
+
+           perform until ws-errors-eof = "y"
+
+               read errors-file
+                   at end
+                       move "y" to ws-errors-eof
+                   not at end
+                       if errors-line(1:27) =
+                         "NUMBER OF INVALID RECORDS:" then
+                           move errors-line(28:3) to ws-invalid-count
+                       end-if
+               end-read
+
+           end-perform.
+
+           close errors-file.
+
+       end program JobDriver.
