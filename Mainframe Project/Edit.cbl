@@ -26,6 +26,31 @@
                assign to "../../../data/invalid-project8.dat"
                organization is line sequential.
 
+           select product-master-file
+               assign to "../../../data/PRODMAST.dat"
+               organization is line sequential
+               file status is ws-prodmast-status.
+
+           select store-master-file
+               assign to "../../../data/STOREMAST.dat"
+               organization is line sequential
+               file status is ws-storemast-status.
+
+           select checkpoint-file
+               assign to "../../../data/Edit.ckpt"
+               organization is line sequential
+               file status is ws-ckpt-status.
+
+           select invrange-file
+               assign to "../../../data/INVRANGE.dat"
+               organization is line sequential
+               file status is ws-invrange-status.
+
+           select audit-log-file
+               assign to "../../../data/AuditLog.out"
+               organization is line sequential
+               file status is ws-auditlog-status.
+
       *
        data division.
        file section.
@@ -37,14 +62,18 @@
        01 input-record.
          05 transaction-code pic X.
            88 transaction-code-valid-88
-                   value "S", "R", "L".
+                   value "S", "R", "L", "X", "C".
+           88 transaction-code-credit-memo-88
+                   value "C".
+           88 transaction-code-return-88
+                   value "R".
+           88 transaction-code-exchange-88
+                   value "X".
          05 transaction-amount pic 9(5)V99.
          05 payment-type pic XX.
            88 payment-type-valid-88
                    value "CA", "CR", "DB".
          05 store-number pic XX.
-           88 store-number-valid-88
-                   value "01", "02", "03", "04", "05", "12".
          05 invoice-number pic X(9).
          05 invoice-number-r redefines invoice-number.
            10 in-invoice-letters1 pic X.
@@ -77,6 +106,52 @@
 
        01 invalid-data-line pic x(36).
 
+       fd product-master-file
+           data record is product-master-rec
+           record contains 15 characters.
+
+       01 product-master-rec pic x(15).
+
+       fd store-master-file
+           data record is store-master-rec
+           record contains 22 characters.
+
+       01 store-master-rec.
+         05 sm-store-number pic xx.
+         05 sm-store-name pic x(20).
+
+       fd checkpoint-file
+           data record is checkpoint-rec
+           record contains 12 characters.
+
+      *First record on the file is the counters line (record count,
+      *valid/invalid counters, and the count of invoice numbers seen
+      *so far); each record after that is one seen invoice number,
+      *so the duplicate-invoice check survives a restart too
+       01 checkpoint-rec pic x(12).
+
+       fd invrange-file
+           data record is invrange-rec
+           record contains 14 characters.
+
+       01 invrange-rec.
+         05 ir-store-number pic xx.
+         05 ir-low pic 9(6).
+         05 ir-high pic 9(6).
+
+       fd audit-log-file
+           data record is audit-log-rec
+           record contains 49 characters.
+
+       01 audit-log-rec.
+         05 al-invoice-number pic x(9).
+         05 filler pic x value space.
+         05 al-transaction-code pic x.
+         05 filler pic x value space.
+         05 al-program pic x(16).
+         05 filler pic x value space.
+         05 al-disposition pic x(20).
+
        working-storage section.
 
       *Indicates end of file flag
@@ -182,6 +257,18 @@
          05 ws-error10 pic x(24).
          05 filler pic x(2) value spaces.
 
+      *Report error line11 - Duplicate Invoice Number
+       01 ws-report-error-line11.
+         05 filler pic x(10) value spaces.
+         05 ws-error11 pic x(24).
+         05 filler pic x(2) value spaces.
+
+      *Report error line12 - SKU Not Found in Master
+       01 ws-report-error-line12.
+         05 filler pic x(10) value spaces.
+         05 ws-error12 pic x(24).
+         05 filler pic x(2) value spaces.
+
       *Report error line10 - Empty SKU Code
        01 ws-report-valid-line.
          05 filler pic x(10) value spaces.
@@ -213,9 +300,9 @@
 
       *Temporary values
        01 ws-calcs.
-         05 ws-record-number-counter-temp pic 9(3).
-         05 ws-invalid-counter pic 9(3).
-         05 ws-valid-counter pic 9(3).
+         05 ws-record-number-counter-temp pic 9(3) value 0.
+         05 ws-invalid-counter pic 9(3) value 0.
+         05 ws-valid-counter pic 9(3) value 0.
          05 ws-error1-counter pic 9(3).
          05 ws-error2-counter pic 9(3).
          05 ws-error3-counter pic 9(3).
@@ -226,6 +313,76 @@
          05 ws-error8-counter pic 9(3).
          05 ws-error9-counter pic 9(3).
          05 ws-error10-counter pic 9(3).
+         05 ws-error11-counter pic 9(3).
+         05 ws-error12-counter pic 9(3).
+
+      *Invoice numbers already seen this run, for the duplicate check
+       01 ws-seen-invoices-table.
+         05 ws-seen-invoices pic x(9) occurs 999 times.
+         05 ws-seen-invoice-count pic 9(3) value 0.
+         05 ws-dup-sub pic 9(3).
+         05 ws-duplicate-found-flag pic x value "N".
+
+      *Product master table, loaded from PRODMAST.dat at startup
+       01 ws-prodmast-status pic xx.
+       01 ws-prodmast-eof pic x value "n".
+       01 ws-product-table.
+         05 ws-product-skus pic x(15) occurs 2000 times.
+         05 ws-num-skus pic 9(4) value 0.
+         05 ws-sku-sub pic 9(4).
+         05 ws-sku-found-flag pic x value "N".
+
+      *Valid store-number table, loaded from STOREMAST.dat at
+      *startup - the same control file DataSplitandCount loads, so
+      *onboarding a new store there is a data change here too,
+      *instead of Edit still rejecting it on the hardcoded list
+       01 ws-storemast-status pic xx.
+       01 ws-storemast-eof pic x value "n".
+       01 ws-num-of-stores pic 99 value 0.
+       77 ws-max-stores pic 99 value 50.
+       01 ws-store-table.
+         05 ws-store-entry occurs 1 to 50 times
+                       depending on ws-num-of-stores.
+           10 ws-store-number-valid pic xx.
+       01 ws-store-sub pic 99.
+       01 ws-store-found-flag pic x value "N".
+
+      *Checkpoint/restart controls
+       01 ws-ckpt-status pic xx.
+       01 ws-restart-mode pic x value "N".
+       01 ws-restart-count pic 9(3) value 0.
+       01 ws-ckpt-eof pic x value "n".
+       77 ws-checkpoint-interval pic 9(3) value 100.
+
+      *Lays out the checkpoint file's counters line (the report
+      *totals and duplicate-invoice state that need to survive a
+      *restart, not just the record-number counter)
+       01 ws-ckpt-counters-line.
+         05 ckpt-record-count pic 9(3).
+         05 ckpt-valid-counter pic 9(3).
+         05 ckpt-invalid-counter pic 9(3).
+         05 ckpt-seen-invoice-count pic 9(3).
+
+      *Per-store invoice number range table, loaded from INVRANGE.dat
+       01 ws-invrange-status pic xx.
+       01 ws-invrange-eof pic x value "n".
+       01 ws-num-invranges pic 99 value 0.
+       77 ws-max-invranges pic 99 value 50.
+       01 ws-invrange-table.
+         05 ws-invrange-entry occurs 1 to 50 times
+                       depending on ws-num-invranges.
+           10 ws-ir-store pic xx.
+           10 ws-ir-low pic 9(6).
+           10 ws-ir-high pic 9(6).
+       01 ws-ir-sub pic 99.
+       01 ws-ir-low-active pic 9(6) value 0.
+       01 ws-ir-high-active pic 9(6) value 900000.
+
+      *Shared audit trail, appended to by Edit, DataSplitandCount, and
+      *ReturnsProcessing so a transaction can be traced across all
+      *three programs
+       01 ws-auditlog-status pic xx.
+       77 ws-auditlog-program pic x(16) value "EDIT".
 
       *Constants
        77 ws-error1-text pic x(18) value "INVALID TRAN. CODE".
@@ -239,22 +396,67 @@
        77 ws-nine-hd-thou pic 9(6) value 900000.
        77 ws-error9-text pic x(22) value "INV. DOES NOT HAVE '-'".
        77 ws-error10-text pic x(20) value "SKU CODE NOT FILLED".
+       77 ws-error11-text pic x(24) value "DUPLICATE INVOICE NUMBER".
+       77 ws-error12-text pic x(24) value "SKU NOT FOUND IN MASTER".
 
        procedure division.
        000-main.
-      *    Opens input and output files
+      *    Loads the product master table
+           perform 050-load-product-master.
+
+      *    Loads the valid store-number table
+           perform 051-load-store-master.
+
+      *    Loads the per-store invoice number range table
+           perform 055-load-invrange-table.
+
+      *    Checks for a checkpoint from an earlier, interrupted run
+           perform 060-check-restart.
+
+      *    Opens the shared audit trail for append, creating it if
+      *    this is the first program in the pipeline to run
+           perform 065-open-audit-log.
+
+      *    Opens the input file
            open input input-file.
-           open output error-report-file.
-           open output valid-data-file.
-           open output invalid-data-file.
+
+      *    Restart: skip the records already processed last run and
+      *    reopen the outputs for extend instead of starting them over
+           if ws-restart-mode = "Y" and ws-restart-count > 0 then
+
+               move ws-restart-count to ws-record-number-counter-temp
+
+               perform ws-restart-count times
+                   read input-file
+                       at end
+                           move "Y" to ws-eof-flag
+               end-perform
+
+               open extend error-report-file
+               open extend valid-data-file
+               open extend invalid-data-file
+
+           else
+
+               open output error-report-file
+               open output valid-data-file
+               open output invalid-data-file
+
+           end-if.
 
       *    Reads input-file
-           read input-file
-               at end
-                   move "Y" to ws-eof-flag.
+           if ws-eof-flag not = "Y" then
+               read input-file
+                   at end
+                       move "Y" to ws-eof-flag
+               end-read
+           end-if.
 
-      *    Displays headings
-           perform 100-print-headings.
+      *    Displays headings, unless we're resuming an in-progress
+      *    report
+           if ws-restart-mode not = "Y" then
+               perform 100-print-headings
+           end-if.
 
       *    Displays list of products
            perform 200-process-data
@@ -270,9 +472,193 @@
            close error-report-file.
            close valid-data-file.
            close invalid-data-file.
+           close audit-log-file.
+
+      *    The run completed, so the checkpoint no longer applies
+           perform 070-clear-checkpoint.
 
            goback.
 
+       060-check-restart.
+
+           move 0 to ws-restart-count
+           move "N" to ws-restart-mode
+           move "n" to ws-ckpt-eof
+
+           open input checkpoint-file
+
+           if ws-ckpt-status = "00" then
+
+               read checkpoint-file
+                   at end
+                       move "N" to ws-restart-mode
+                   not at end
+      *                First record is the counters line - restores
+      *                the report totals and duplicate-invoice state,
+      *                not just the record-number counter, so the
+      *                end-of-job report and req 000's duplicate
+      *                check stay correct across the restart
+                       move checkpoint-rec to ws-ckpt-counters-line
+                       move ckpt-record-count to ws-restart-count
+                       move ckpt-valid-counter to ws-valid-counter
+                       move ckpt-invalid-counter to ws-invalid-counter
+                       move ckpt-seen-invoice-count
+                         to ws-seen-invoice-count
+                       move "Y" to ws-restart-mode
+               end-read
+
+               if ws-restart-mode = "Y" then
+                   perform
+                     varying ws-dup-sub from 1 by 1
+                     until ws-dup-sub > ws-seen-invoice-count
+                       read checkpoint-file
+                           at end
+                               move "y" to ws-ckpt-eof
+                           not at end
+                               move checkpoint-rec(1:9)
+                                 to ws-seen-invoices(ws-dup-sub)
+                       end-read
+                   end-perform
+               end-if
+
+               close checkpoint-file
+
+           end-if.
+
+       070-clear-checkpoint.
+
+           open output checkpoint-file.
+           close checkpoint-file.
+
+       080-write-checkpoint.
+
+           open output checkpoint-file.
+
+           move ws-record-number-counter-temp to ckpt-record-count.
+           move ws-valid-counter to ckpt-valid-counter.
+           move ws-invalid-counter to ckpt-invalid-counter.
+           move ws-seen-invoice-count to ckpt-seen-invoice-count.
+           move ws-ckpt-counters-line to checkpoint-rec.
+           write checkpoint-rec.
+
+           perform
+             varying ws-dup-sub from 1 by 1
+             until ws-dup-sub > ws-seen-invoice-count
+               move ws-seen-invoices(ws-dup-sub) to checkpoint-rec
+               write checkpoint-rec
+           end-perform.
+
+           close checkpoint-file.
+
+       065-open-audit-log.
+
+           open extend audit-log-file
+
+           if ws-auditlog-status not = "00" then
+               open output audit-log-file
+           end-if.
+
+       090-write-audit-log.
+
+           move invoice-number to al-invoice-number
+           move transaction-code to al-transaction-code
+           move ws-auditlog-program to al-program
+           write audit-log-rec.
+
+       050-load-product-master.
+
+           open input product-master-file.
+
+           if ws-prodmast-status = "00" then
+
+               perform until ws-prodmast-eof = "y"
+
+                   read product-master-file
+                       at end
+                           move "y" to ws-prodmast-eof
+                       not at end
+                           if ws-num-skus < 2000 then
+                               add 1 to ws-num-skus
+                               move product-master-rec
+                                 to ws-product-skus(ws-num-skus)
+                           end-if
+                   end-read
+
+               end-perform
+
+               close product-master-file
+
+           end-if.
+
+       051-load-store-master.
+
+           open input store-master-file.
+
+           if ws-storemast-status = "00" then
+
+               perform until ws-storemast-eof = "y"
+
+                   read store-master-file
+                       at end
+                           move "y" to ws-storemast-eof
+                       not at end
+                           if ws-num-of-stores < ws-max-stores then
+                               add 1 to ws-num-of-stores
+                               move sm-store-number
+                                 to ws-store-number-valid
+                                   (ws-num-of-stores)
+                           end-if
+                   end-read
+
+               end-perform
+
+               close store-master-file
+
+           end-if.
+
+      *    STOREMAST.dat missing or empty leaves ws-num-of-stores at
+      *    0, below the declared minimum of 1 for ws-store-table -
+      *    falls back to the original hardcoded store list, same as
+      *    DataSplitandCount's 050-load-store-master
+           if ws-num-of-stores = 0 then
+               move "01" to ws-store-number-valid(1)
+               move "02" to ws-store-number-valid(2)
+               move "03" to ws-store-number-valid(3)
+               move "04" to ws-store-number-valid(4)
+               move "05" to ws-store-number-valid(5)
+               move "12" to ws-store-number-valid(6)
+               move 6 to ws-num-of-stores
+           end-if.
+
+       055-load-invrange-table.
+
+           open input invrange-file.
+
+           if ws-invrange-status = "00" then
+
+               perform until ws-invrange-eof = "y"
+
+                   read invrange-file
+                       at end
+                           move "y" to ws-invrange-eof
+                       not at end
+                           if ws-num-invranges < ws-max-invranges then
+                               add 1 to ws-num-invranges
+                               move ir-store-number
+                                 to ws-ir-store(ws-num-invranges)
+                               move ir-low
+                                 to ws-ir-low(ws-num-invranges)
+                               move ir-high
+                                 to ws-ir-high(ws-num-invranges)
+                           end-if
+                   end-read
+
+               end-perform
+
+               close invrange-file
+
+           end-if.
+
        100-print-headings.
 
       *    Writes Report title
@@ -315,6 +701,8 @@
            move 0 to ws-error8-counter
            move 0 to ws-error9-counter
            move 0 to ws-error10-counter
+           move 0 to ws-error11-counter
+           move 0 to ws-error12-counter
 
       *    Record counter
            compute ws-record-number-counter-temp =
@@ -330,6 +718,16 @@
       *    and the report data
            perform 400-process-lines.
 
+      *    Periodically checkpoints progress, so a large batch that
+      *    abends partway through doesn't have to rerun from record 1.
+      *    Taken only after the record above is fully validated,
+      *    classified, and written, so a checkpoint never claims a
+      *    record is done when it isn't
+           if function mod(ws-record-number-counter-temp,
+             ws-checkpoint-interval) = 0 then
+               perform 080-write-checkpoint
+           end-if.
+
       *    Reads until end of file
            read input-file
                at end
@@ -348,6 +746,8 @@
            perform 380-process-error8.
            perform 390-process-error9.
            perform 395-process-error10.
+           perform 396-process-error11.
+           perform 397-process-error12.
 
        310-process-error1.
 
@@ -384,8 +784,21 @@
 
        340-process-error4.
 
-      *    Error 4: Store Number
-           if not store-number-valid-88 then
+      *    Error 4: Store Number - checked against the table loaded
+      *    from STOREMAST.dat in 051-load-store-master, so a store
+      *    onboarded only in that control file is accepted here too
+           move "N" to ws-store-found-flag
+
+           perform varying ws-store-sub from 1 by 1
+             until ws-store-sub > ws-num-of-stores
+
+               if store-number = ws-store-number-valid(ws-store-sub)
+                   move "Y" to ws-store-found-flag
+               end-if
+
+           end-perform
+
+           if ws-store-found-flag = "N" then
 
                move ws-error4-text to ws-error4
                write report-line from ws-report-error-line4
@@ -431,11 +844,24 @@
 
        380-process-error8.
 
+      *    Looks up this store's invoice number range, defaulting to
+      *    0 - 900000 when INVRANGE.dat has no entry for the store
+           move 0 to ws-ir-low-active
+           move ws-nine-hd-thou to ws-ir-high-active
+
+           perform varying ws-ir-sub from 1 by 1
+             until ws-ir-sub > ws-num-invranges
+               if ws-ir-store(ws-ir-sub) = store-number then
+                   move ws-ir-low(ws-ir-sub) to ws-ir-low-active
+                   move ws-ir-high(ws-ir-sub) to ws-ir-high-active
+               end-if
+           end-perform.
+
       *    Error 8: Out of range Invoice Number
            if invoice-numbers numeric then
 
-               if invoice-numbers > ws-nine-hd-thou or
-                 invoice-numbers < 0 then
+               if invoice-numbers > ws-ir-high-active or
+                 invoice-numbers < ws-ir-low-active then
 
                    move ws-error8-text to ws-error8
                    write report-line from ws-report-error-line8
@@ -456,8 +882,10 @@
 
        395-process-error10.
 
-      *    Error 10: Empty SKU Code
-           if in-sku-code is equal spaces then
+      *    Error 10: Empty SKU Code (credit memos don't carry a SKU,
+      *    so code C is exempt from this check)
+           if in-sku-code is equal spaces
+             and not transaction-code-credit-memo-88 then
 
                move ws-error10-text to ws-error10
                write report-line from ws-report-error-line10
@@ -465,6 +893,71 @@
 
            end-if.
 
+       396-process-error11.
+
+      *    Error 11: Duplicate Invoice Number (returns and exchanges
+      *    legitimately reuse their original sale's invoice number -
+      *    see ReturnsProcessing.cbl's 307-match-original-sale - so R
+      *    and X are exempt from this check the same way C is exempt
+      *    from the blank-SKU check in 395-process-error10)
+           move "N" to ws-duplicate-found-flag
+
+           if not transaction-code-return-88
+             and not transaction-code-exchange-88 then
+
+               perform varying ws-dup-sub from 1 by 1
+                 until ws-dup-sub > ws-seen-invoice-count
+
+                   if invoice-number = ws-seen-invoices(ws-dup-sub)
+                       move "Y" to ws-duplicate-found-flag
+                   end-if
+
+               end-perform
+
+               if ws-duplicate-found-flag = "Y" then
+
+                   move ws-error11-text to ws-error11
+                   write report-line from ws-report-error-line11
+                   compute ws-error11-counter = ws-error11-counter + 1
+
+               end-if
+
+      *        Records this invoice number as seen, so later
+      *        duplicates of it in the same run are caught
+               if ws-seen-invoice-count < 999 then
+                   add 1 to ws-seen-invoice-count
+                   move invoice-number
+                     to ws-seen-invoices(ws-seen-invoice-count)
+               end-if
+
+           end-if.
+
+       397-process-error12.
+
+      *    Error 12: SKU Not Found in Master
+           move "N" to ws-sku-found-flag
+
+           if in-sku-code not equal spaces then
+
+               perform varying ws-sku-sub from 1 by 1
+                 until ws-sku-sub > ws-num-skus
+
+                   if in-sku-code = ws-product-skus(ws-sku-sub) then
+                       move "Y" to ws-sku-found-flag
+                   end-if
+
+               end-perform
+
+               if ws-sku-found-flag = "N" then
+
+                   move ws-error12-text to ws-error12
+                   write report-line from ws-report-error-line12
+                   compute ws-error12-counter = ws-error12-counter + 1
+
+               end-if
+
+           end-if.
+
        400-process-lines.
 
       *    If there are errors
@@ -477,7 +970,9 @@
              ws-error7-counter is not equal 0 or
              ws-error8-counter is not equal 0 or
              ws-error9-counter is not equal 0 or
-             ws-error10-counter is not equal 0 then
+             ws-error10-counter is not equal 0 or
+             ws-error11-counter is not equal 0 or
+             ws-error12-counter is not equal 0 then
 
                compute ws-invalid-counter =
                  ws-invalid-counter + 1
@@ -495,6 +990,9 @@
                write report-line from spaces
                  after advancing 1 line
 
+               move "INVALID" to al-disposition
+               perform 090-write-audit-log
+
            else
 
                compute ws-valid-counter = ws-valid-counter + 1
@@ -502,6 +1000,9 @@
       *        Moves data to valid dat file
                write valid-data-line from input-record
 
+               move "VALID" to al-disposition
+               perform 090-write-audit-log
+
            end-if.
 
       *    Process totals
