@@ -0,0 +1,178 @@
+       identification division.
+       program-id. Reconcile.
+       author. Neema, Diego, Yustina, Kinen.
+       date-written. 2026-08-08.
+      *Program Description: The RECONCILE program is a balancing step
+      * run after DataSplitandCount. It compares the valid-record
+      * count Edit wrote to Errors.out against the sum of the S, L,
+      * R, X, and C counts DataSplitandCount wrote to
+      * CountsandControls.out, and writes an exception message to
+      * Reconcile.out if they don't match.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select errors-file
+               assign to "../../../data/Errors.out"
+               organization is line sequential.
+
+           select counts-file
+               assign to "../../../data/CountsandControls.out"
+               organization is line sequential.
+
+           select reconcile-file
+               assign to "../../../data/Reconcile.out"
+               organization is line sequential.
+      *
+       data division.
+       file section.
+       fd errors-file
+           data record is errors-line
+           record contains 36 characters.
+
+       01 errors-line pic x(36).
+
+       fd counts-file
+           data record is counts-line
+           record contains 40 characters.
+
+       01 counts-line pic x(40).
+
+       fd reconcile-file
+           data record is reconcile-line
+           record contains 80 characters.
+
+       01 reconcile-line pic x(80).
+
+       working-storage section.
+
+      *End of file flags
+       01 ws-errors-eof pic x value "n".
+       01 ws-counts-eof pic x value "n".
+
+      *Counts parsed out of the two report files
+       01 ws-calcs.
+         05 ws-valid-count pic 999 value 0.
+         05 ws-s-count pic 999 value 0.
+         05 ws-l-count pic 999 value 0.
+         05 ws-r-count pic 999 value 0.
+         05 ws-x-count pic 999 value 0.
+         05 ws-c-count pic 999 value 0.
+         05 ws-pipeline-count pic 999 value 0.
+
+      *Reconciliation message lines
+       01 ws-recon-title-line.
+         05 filler pic x(12) value spaces.
+         05 filler pic x(30) value
+                   "RECORD COUNT RECONCILIATION -".
+         05 filler pic x(1) value spaces.
+         05 filler pic x(7) value "GROUP 3".
+
+       01 ws-recon-ok-line.
+         05 filler pic x(10) value "OK: valid ".
+         05 ws-ok-valid pic zz9.
+         05 filler pic x(16) value " = S+L+R+X+C of ".
+         05 ws-ok-pipeline pic zz9.
+         05 filler pic x(48) value spaces.
+
+       01 ws-recon-mismatch-line.
+         05 filler pic x(41) value
+                   "EXCEPTION: RECORD COUNT MISMATCH - valid=".
+         05 ws-mm-valid pic zz9.
+         05 filler pic x(1) value spaces.
+         05 filler pic x(16) value "S+L+R+X+C total=".
+         05 ws-mm-pipeline pic zz9.
+         05 filler pic x(16) value spaces.
+
+       procedure division.
+       000-main.
+
+           open input errors-file.
+
+           perform until ws-errors-eof = "y"
+
+               read errors-file
+                   at end
+                       move "y" to ws-errors-eof
+                   not at end
+                       if errors-line(1:24) =
+                         "NUMBER OF VALID RECORDS:" then
+                           move errors-line(28:3) to ws-valid-count
+                       end-if
+               end-read
+
+           end-perform
+
+           close errors-file.
+
+           open input counts-file.
+
+           perform until ws-counts-eof = "y"
+
+               read counts-file
+                   at end
+                       move "y" to ws-counts-eof
+                   not at end
+      *                Matches the full, unambiguous 27-char line
+      *                text for each individual transaction type -
+      *                a short prefix like "Total number of S" also
+      *                matches "Total number of S&L records", which
+      *                would double-count and skip L entirely
+                       if counts-line(1:27) =
+                         "Total number of S records  " then
+                           move counts-line(34:3) to ws-s-count
+                       end-if
+                       if counts-line(1:27) =
+                         "Total number of L records  " then
+                           move counts-line(34:3) to ws-l-count
+                       end-if
+                       if counts-line(1:27) =
+                         "Total number of R records  " then
+                           move counts-line(34:3) to ws-r-count
+                       end-if
+                       if counts-line(1:27) =
+                         "Total number of X records  " then
+                           move counts-line(34:3) to ws-x-count
+                       end-if
+                       if counts-line(1:27) =
+                         "Total number of C records  " then
+                           move counts-line(34:3) to ws-c-count
+                       end-if
+               end-read
+
+           end-perform
+
+           close counts-file.
+
+      *    Edit treats S, L, R, X, and C transaction codes as all
+      *    fully valid, so the reconciled pipeline total has to
+      *    cover all five, not just S+L+R, or every batch containing
+      *    an exchange or credit memo reports a false mismatch
+           compute ws-pipeline-count =
+             ws-s-count + ws-l-count + ws-r-count
+             + ws-x-count + ws-c-count.
+
+           open output reconcile-file.
+
+           write reconcile-line from ws-recon-title-line.
+
+           if ws-valid-count = ws-pipeline-count then
+
+               move ws-valid-count to ws-ok-valid
+               move ws-pipeline-count to ws-ok-pipeline
+               write reconcile-line from ws-recon-ok-line
+
+           else
+
+               move ws-valid-count to ws-mm-valid
+               move ws-pipeline-count to ws-mm-pipeline
+               write reconcile-line from ws-recon-mismatch-line
+
+           end-if.
+
+           close reconcile-file.
+
+           goback.
+
+       end program Reconcile.
