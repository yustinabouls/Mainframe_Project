@@ -10,13 +10,37 @@
        configuration section.
        file-control.
 
-           select input-file
+           select raw-return-file
                assign to "../../../data/return-project8.dat"
                organization is line sequential.
 
+      *    Sorted by store number, so the detail report can print a
+      *    store subtotal on each control break
+           select input-file
+               assign to "../../../data/return-project8-sorted.dat"
+               organization is line sequential.
+
+           select sort-work-file
+               assign to "../../../data/RETSORT.tmp".
+
            select output-file
                assign to "../../../data/ReturnsReport.out"
                organization is line sequential.
+
+           select tax-rate-file
+               assign to "../../../data/TAXRATE.dat"
+               organization is line sequential
+               file status is ws-taxrate-status.
+
+           select audit-log-file
+               assign to "../../../data/AuditLog.out"
+               organization is line sequential
+               file status is ws-auditlog-status.
+
+           select saleslayaway-file
+               assign to "../../../data/saleslayaway-project8.dat"
+               organization is line sequential
+               file status is ws-sl-status.
       *
        data division.
        file section.
@@ -32,22 +56,88 @@
          05 in-invoice-number pic x(9).
          05 in-sku-code pic x(15).
 
+       fd raw-return-file
+           data record is raw-return-rec
+           record contains 36 characters.
+
+       01 raw-return-rec pic x(36).
+
+       sd sort-work-file.
+
+       01 sort-work-rec.
+         05 filler pic x(10).
+         05 sr-store-number pic xx.
+         05 filler pic x(24).
+
       *
        fd output-file
            data record is output-line
            record contains 125 characters.
 
        01 output-line pic x(125).
+      *
+       fd tax-rate-file
+           data record is tax-rate-rec
+           record contains 13 characters.
+
+       01 tax-rate-rec.
+         05 tr-store-number pic xx.
+         05 tr-effective-date pic 9(8).
+         05 tr-tax-pct pic 9v99.
+
+       fd audit-log-file
+           data record is audit-log-rec
+           record contains 49 characters.
+
+       01 audit-log-rec.
+         05 al-invoice-number pic x(9).
+         05 filler pic x value space.
+         05 al-transaction-code pic x.
+         05 filler pic x value space.
+         05 al-program pic x(16).
+         05 filler pic x value space.
+         05 al-disposition pic x(20).
+
+       fd saleslayaway-file
+           data record is saleslayaway-rec
+           record contains 36 characters.
+
+       01 saleslayaway-rec.
+         05 sl-transaction-code pic x.
+         05 sl-transaction-amount pic 9(5)v99.
+         05 sl-payment-type pic xx.
+         05 sl-store-number pic xx.
+         05 sl-invoice-number pic x(9).
+         05 sl-sku-code pic x(15).
 
        working-storage section.
 
       *End of file flag
        01 ws-eof-flag pic x value "n".
+       01 ws-taxrate-status pic xx.
+       01 ws-auditlog-status pic xx.
+       77 ws-auditlog-program pic x(16) value "RETURNSPROCESS".
+       01 ws-taxrate-eof pic x value "n".
+
+      *Tax rate control table, loaded from TAXRATE.dat at startup
+       01 ws-constants.
+         05 ws-num-taxrates pic 999 value 0.
+         05 ws-max-taxrates pic 999 value 200.
+         05 ws-today pic 9(8).
+         05 ws-tr-sub pic 999.
+         05 ws-tr-best-eff-date pic 9(8).
+
+       01 ws-taxrate-table.
+         05 ws-taxrate-entry occurs 1 to 200 times
+              depending on ws-num-taxrates.
+           10 ws-tr-store pic xx.
+           10 ws-tr-eff-date pic 9(8).
+           10 ws-tr-pct pic 9v99.
 
       *Variables for calculations
        01 ws-details.
-         05 ws-tax-owing pic 9(5)v99.
-         05 ws-total-tax pic 9(5)v99.
+         05 ws-tax-owing pic 9(5)v99 value 0.
+         05 ws-total-tax pic 9(5)v99 value 0.
          05 ws-total-records pic 999 value 0.
          05 ws-total-ca-pmt pic 999 value 0.
          05 ws-total-cr-pmt pic 999 value 0.
@@ -65,6 +155,42 @@
          05 ws-05-r-total pic 9(8) value 0.
          05 ws-12-r-total pic 9(8) value 0.
 
+      *Store control-break totals for the detail report
+       01 ws-control-break.
+         05 ws-cb-store pic xx value spaces.
+         05 ws-cb-count pic 999 value 0.
+         05 ws-cb-total pic 9(5)v99 value 0.
+
+      *Original sale lookup table, loaded from saleslayaway-project8
+      *at startup, for matching returns back to their original sale
+       01 ws-sl-status pic xx.
+       01 ws-sl-eof pic x value "n".
+       01 ws-num-sl pic 9(4) value 0.
+       77 ws-max-sl pic 9(4) value 5000.
+       01 ws-sl-table.
+         05 ws-sl-entry occurs 1 to 5000 times
+                       depending on ws-num-sl.
+           10 ws-sl-t-invoice pic x(9).
+           10 ws-sl-t-amount pic 9(5)v99.
+       01 ws-sl-sub pic 9(4).
+       01 ws-sl-found-flag pic x value "N".
+       01 ws-sl-matched-amount pic 9(5)v99 value 0.
+
+      *Unmatched/over-refund exceptions found while matching returns
+      *back to their original sale
+       01 ws-num-overref pic 999 value 0.
+       77 ws-max-overref pic 999 value 500.
+       01 ws-overref-table.
+         05 ws-overref-entry occurs 1 to 500 times
+                       depending on ws-num-overref.
+           10 ws-or-invoice pic x(9).
+           10 ws-or-store pic xx.
+           10 ws-or-return-amt pic 9(5)v99.
+           10 ws-or-sale-amt pic 9(5)v99.
+           10 ws-or-reason pic x(20).
+       01 ws-or-sub pic 999.
+       01 ws-or-reason-temp pic x(20).
+
       *Headers
        01 ws-header1.
          05 filler pic x(52) value spaces.
@@ -150,15 +276,74 @@
          05 ws-low-store-r pic xx.
          05 filler pic x(102) value spaces.
 
+      *Store subtotal line, written on each store control break
+       01 ws-store-subtotal-line.
+         05 filler pic x(7) value "Store: ".
+         05 ws-subtotal-store pic xx.
+         05 filler pic x(8) value " Count: ".
+         05 ws-subtotal-count pic zz9.
+         05 filler pic x(10) value " Amount: $".
+         05 ws-subtotal-amount pic zz,zz9.99.
+         05 filler pic x(86) value spaces.
+
+      *Unmatched/Over-Refund section, written at the end of the report
+       01 ws-overref-title-line.
+         05 filler pic x(12) value spaces.
+         05 filler pic x(33) value
+                   "UNMATCHED / OVER-REFUND RECORDS -".
+         05 filler pic x(1) value spaces.
+         05 filler pic x(7) value "GROUP 3".
+         05 filler pic x(72) value spaces.
+
+       01 ws-overref-heading-line.
+         05 filler pic x(48) value
+             "Invoice    Store  Return Amt  Sale Amt    Reason".
+         05 filler pic x(77) value spaces.
+
+       01 ws-overref-detail-line.
+         05 ws-or-d-invoice pic x(9).
+         05 filler pic x(4) value spaces.
+         05 ws-or-d-store pic xx.
+         05 filler pic x(5) value spaces.
+         05 ws-or-d-return-amt pic $$$,$$9.99.
+         05 filler pic x(2) value spaces.
+         05 ws-or-d-sale-amt pic $$$,$$9.99.
+         05 filler pic x(2) value spaces.
+         05 ws-or-d-reason pic x(20).
+         05 filler pic x(61) value spaces.
+
+       01 ws-overref-none-line.
+         05 filler pic x(47) value
+             "No unmatched or over-refund returns were found.".
+         05 filler pic x(78) value spaces.
+
       *Constant
        77 ws-tax-pct pic 9v99 value 0.13.
 
        procedure division.
        000-main.
       *
+      *Loads the per-store tax rate table
+           perform 050-load-tax-rates.
+      *
+      *Loads the original sale table, for matching returns back to
+      *the sale that created them
+           perform 055-load-saleslayaway.
+      *
+      *Sorts the return detail by store number so the report can
+      *print a store subtotal on each control break
+           sort sort-work-file
+               on ascending key sr-store-number
+               using raw-return-file
+               giving input-file.
+
       *Open files
            open input input-file.
            open output output-file.
+
+      *Opens the shared audit trail for append, creating it if this
+      *is the first program in the pipeline to run
+           perform 065-open-audit-log.
       *
       *Read first record from input
            read input-file
@@ -174,9 +359,84 @@
 
            close input-file.
            close output-file.
+           close audit-log-file.
 
            goback.
 
+       065-open-audit-log.
+
+           open extend audit-log-file
+
+           if ws-auditlog-status not = "00" then
+               open output audit-log-file
+           end-if.
+
+       090-write-audit-log.
+
+           move in-invoice-number to al-invoice-number
+           move in-transaction-code to al-transaction-code
+           move ws-auditlog-program to al-program
+           move "RETURN PROCESSED" to al-disposition
+           write audit-log-rec.
+
+       050-load-tax-rates.
+
+           move function current-date(1:8) to ws-today.
+
+           open input tax-rate-file.
+
+           if ws-taxrate-status = "00" then
+
+               perform until ws-taxrate-eof = "y"
+
+                   read tax-rate-file
+                       at end
+                           move "y" to ws-taxrate-eof
+                       not at end
+                           if ws-num-taxrates < ws-max-taxrates then
+                               add 1 to ws-num-taxrates
+                               move tr-store-number
+                                 to ws-tr-store(ws-num-taxrates)
+                               move tr-effective-date
+                                 to ws-tr-eff-date(ws-num-taxrates)
+                               move tr-tax-pct
+                                 to ws-tr-pct(ws-num-taxrates)
+                           end-if
+                   end-read
+
+               end-perform
+
+               close tax-rate-file
+
+           end-if.
+
+       055-load-saleslayaway.
+
+           open input saleslayaway-file.
+
+           if ws-sl-status = "00" then
+
+               perform until ws-sl-eof = "y"
+
+                   read saleslayaway-file
+                       at end
+                           move "y" to ws-sl-eof
+                       not at end
+                           if ws-num-sl < ws-max-sl then
+                               add 1 to ws-num-sl
+                               move sl-invoice-number
+                                 to ws-sl-t-invoice(ws-num-sl)
+                               move sl-transaction-amount
+                                 to ws-sl-t-amount(ws-num-sl)
+                           end-if
+                   end-read
+
+               end-perform
+
+               close saleslayaway-file
+
+           end-if.
+
        100-process-pages.
 
            perform 200-headings.
@@ -206,6 +466,17 @@
              after advancing 2 lines.
 
        300-process-data.
+      *Store control break: print the previous store's subtotal
+      *before starting on a new store's detail lines
+           if ws-cb-store not = spaces and
+             in-store-number not = ws-cb-store then
+               perform 320-print-store-subtotal
+           end-if.
+
+           move in-store-number to ws-cb-store.
+           add 1 to ws-cb-count.
+           add in-transaction-amount to ws-cb-total.
+
       *Clear buffers
            move spaces to output-line.
            move spaces to ws-output.
@@ -218,6 +489,15 @@
            move in-invoice-number to ws-ol-i-number.
            move in-sku-code to ws-ol-sku.
 
+      *Looks up this store's tax rate from the TAXRATE table
+           perform 305-lookup-tax-rate.
+
+      *Matches this return back to its original sale
+           perform 307-match-original-sale.
+
+      *Records this return to the shared audit trail
+           perform 090-write-audit-log.
+
       *Calculate tax owing, move to output variable
            multiply in-transaction-amount
              by ws-tax-pct
@@ -361,8 +641,91 @@
                at end
                    move "y" to ws-eof-flag.
 
+      *Finds the most recent effective rate on or before today for
+      *this record's store; falls back to ws-tax-pct's default value
+      *if the store has no entry in TAXRATE.dat
+       305-lookup-tax-rate.
+
+           move 0.13 to ws-tax-pct
+           move 0 to ws-tr-best-eff-date
+
+           perform varying ws-tr-sub from 1 by 1
+             until ws-tr-sub > ws-num-taxrates
+
+               if ws-tr-store(ws-tr-sub) = in-store-number and
+                 ws-tr-eff-date(ws-tr-sub) <= ws-today and
+                 ws-tr-eff-date(ws-tr-sub) >= ws-tr-best-eff-date then
+
+                   move ws-tr-eff-date(ws-tr-sub)
+                     to ws-tr-best-eff-date
+                   move ws-tr-pct(ws-tr-sub) to ws-tax-pct
+
+               end-if
+
+           end-perform.
+
+      *Looks up in-invoice-number in the original sale table and
+      *flags an over-refund or a return with no matching sale at all
+       307-match-original-sale.
+
+           move "N" to ws-sl-found-flag
+           move 0 to ws-sl-matched-amount
+
+           perform varying ws-sl-sub from 1 by 1
+             until ws-sl-sub > ws-num-sl
+               if ws-sl-t-invoice(ws-sl-sub) = in-invoice-number then
+                   move "Y" to ws-sl-found-flag
+                   move ws-sl-t-amount(ws-sl-sub)
+                     to ws-sl-matched-amount
+               end-if
+           end-perform.
+
+           if ws-sl-found-flag = "N" then
+               move "NO MATCHING SALE" to ws-or-reason-temp
+               perform 325-add-overref-entry
+           else
+               if in-transaction-amount > ws-sl-matched-amount then
+                   move "OVER-REFUND" to ws-or-reason-temp
+                   perform 325-add-overref-entry
+               end-if
+           end-if.
+
+      *Adds one entry to the unmatched/over-refund table for the
+      *end-of-report exception section
+       325-add-overref-entry.
+
+           if ws-num-overref < ws-max-overref then
+               add 1 to ws-num-overref
+               move in-invoice-number to ws-or-invoice(ws-num-overref)
+               move in-store-number to ws-or-store(ws-num-overref)
+               move in-transaction-amount
+                 to ws-or-return-amt(ws-num-overref)
+               move ws-sl-matched-amount
+                 to ws-or-sale-amt(ws-num-overref)
+               move ws-or-reason-temp to ws-or-reason(ws-num-overref)
+           end-if.
+
+      *Prints the subtotal line for a completed store group and
+      *resets the control-break accumulators for the next store
+       320-print-store-subtotal.
+
+           move ws-cb-store to ws-subtotal-store.
+           move ws-cb-count to ws-subtotal-count.
+           move ws-cb-total to ws-subtotal-amount.
+
+           write output-line from ws-store-subtotal-line
+             after advancing 2 lines.
+
+           move 0 to ws-cb-count.
+           move 0 to ws-cb-total.
+
        400-write-footers.
 
+      *Flushes the last store's subtotal
+           if ws-cb-store not = spaces then
+               perform 320-print-store-subtotal
+           end-if.
+
            write output-line from ws-footer1
              after advancing 3 lines.
 
@@ -384,4 +747,40 @@
            write output-line from ws-footer9
              after advancing 1 line.
 
+           perform 410-print-overref-section.
+
+      *Prints the Unmatched/Over-Refund section gathered while
+      *matching returns back to their original sale
+       410-print-overref-section.
+
+           write output-line from ws-overref-title-line
+             after advancing 3 lines.
+
+           write output-line from ws-overref-heading-line
+             after advancing 2 lines.
+
+           if ws-num-overref = 0 then
+
+               write output-line from ws-overref-none-line
+                 after advancing 1 line
+
+           else
+
+               perform varying ws-or-sub from 1 by 1
+                 until ws-or-sub > ws-num-overref
+
+                   move ws-or-invoice(ws-or-sub) to ws-or-d-invoice
+                   move ws-or-store(ws-or-sub) to ws-or-d-store
+                   move ws-or-return-amt(ws-or-sub)
+                     to ws-or-d-return-amt
+                   move ws-or-sale-amt(ws-or-sub) to ws-or-d-sale-amt
+                   move ws-or-reason(ws-or-sub) to ws-or-d-reason
+
+                   write output-line from ws-overref-detail-line
+                     after advancing 1 line
+
+               end-perform
+
+           end-if.
+
        end program ReturnsProcessing.
